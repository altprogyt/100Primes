@@ -0,0 +1,119 @@
+      ******************************************************************
+      * primegen: Callable subprogram form of the trial-division prime *
+      * generator shared by prime4a/prime5a, for batch jobs that want  *
+      * a primes table in-process instead of shelling out and         *
+      * reparsing an output file.                                     *
+      ******************************************************************
+       identification division.
+       program-id. primegen.
+
+       environment division.
+
+       data division.
+
+       local-storage section.
+       01  wk-number                       binary-int value 1.
+       01  wk-count                        binary-int unsigned.
+       01  wk-prime-pointer                binary-int unsigned.
+       01  wk-count-display                pic z(19)9(01).
+       01  wk-divisor                      binary-int unsigned.
+       01  wk-divisor-sq                   binary-long unsigned.
+       01  wk-quotient                     binary-int unsigned.
+       01  wk-remainder                    binary-int unsigned.
+       01  wk-count-quotient               binary-int unsigned.
+       01  wk-count-remainder              binary-int unsigned.
+       01  wk-resume-count                 binary-int unsigned.
+       01  wk-switches.
+           05  filler                      pic x(01) value 'N'.
+               88  is-prime                value 'Y' false 'N'.
+
+       linkage section.
+       01  lk-max-primes                   binary-int unsigned.
+       01  lk-prime-table.
+           05  lk-primes                   occurs 1 to 134217727 times
+                                           depending on lk-max-primes.
+               10  lk-prime-seq            binary-int unsigned.
+               10  lk-prime-value          binary-int unsigned.
+               10  lk-prime-square         binary-long unsigned.
+       01  lk-start-count                  binary-int unsigned.
+
+       procedure division using lk-max-primes lk-prime-table
+               lk-start-count.
+
+       0000-main.
+      *    Same trial-division walk prime4a's own 2000-generate-primes
+      *    used to do inline -- the first two primes are seeded by
+      *    hand and every candidate after that is divided against the
+      *    table of primes already found, stopping as soon as a
+      *    divisor's square exceeds the candidate. lk-start-count lets
+      *    a caller that has already seeded lk-prime-table (e.g. from
+      *    an earlier run's output file) skip straight to trial
+      *    dividing the new candidates instead of starting over.
+           if lk-start-count < 2
+      *        Nothing usable was seeded (or only the hand-seeded
+      *        prime 2 itself) -- seed the first two primes exactly
+      *        the way a from-scratch run always has, and let the
+      *        loop below recompute entry 2 on its first pass.
+               move 1 to lk-prime-seq(1)
+               move 2 to lk-prime-value(1)
+               move 4 to lk-prime-square(1)
+               move 2 to lk-prime-seq(2)
+               move 3 to lk-prime-value(2)
+               move 9 to lk-prime-square(2)
+               move 1 to wk-number
+               move 1 to wk-resume-count
+           else
+               move lk-start-count to wk-resume-count
+               move lk-prime-value(wk-resume-count) to wk-number
+           end-if
+
+           if lk-max-primes > wk-resume-count
+               compute wk-count = wk-resume-count + 1
+               perform varying wk-count from wk-count by 1
+                       until wk-count > lk-max-primes
+                   move 2 to wk-prime-pointer
+
+                   perform until exit
+                       add 2 to wk-number
+                       move lk-prime-value(wk-prime-pointer)
+                               to wk-divisor
+                       move lk-prime-square(wk-prime-pointer)
+                               to wk-divisor-sq
+                       set is-prime to true
+
+                       perform until wk-divisor-sq > wk-number
+                           divide wk-number by wk-divisor
+                                   giving wk-quotient
+                                   remainder wk-remainder
+                           if wk-remainder = zero
+                               set is-prime to false
+                               exit perform
+                           else
+                               add 1 to wk-prime-pointer
+                               move lk-prime-value(wk-prime-pointer)
+                                       to wk-divisor
+                               move lk-prime-square(wk-prime-pointer)
+                                       to wk-divisor-sq
+                           end-if
+                       end-perform
+
+                       if is-prime
+                           move wk-count to lk-prime-seq(wk-count)
+                           move wk-number to lk-prime-value(wk-count)
+                           multiply wk-number by wk-number
+                                   giving lk-prime-square(wk-count)
+                           exit perform
+                       end-if
+                   end-perform
+
+                   divide wk-count by 1000 giving wk-count-quotient
+                           remainder wk-count-remainder
+                   if wk-count-remainder = zero
+                       move wk-count to wk-count-display
+                       display wk-count-display ' primes found.'
+                   end-if
+               end-perform
+           end-if
+
+           goback
+           .
