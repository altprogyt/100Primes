@@ -0,0 +1,473 @@
+      ******************************************************************
+      * primerecon: Reconcile the detail lines of two prime-generator  *
+      * output files (prime3, prime4, prime4a or prime5a) and report   *
+      * any sequence numbers or values that don't agree, so an older   *
+      * generation of this program can be retired once its output is  *
+      * proven to match the replacement's.                             *
+      ******************************************************************
+       identification division.
+       program-id. primerecon.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select  standard-error assign '/dev/stderr'
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ls-stderr-status
+                   .
+           select  report-file assign ls-report-file
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ls-report-status
+                   .
+           select  compare-file-a assign ls-file-a
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ls-file-a-status
+                   .
+           select  compare-file-b assign ls-file-b
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ls-file-b-status
+                   .
+
+       data division.
+
+       file section.
+
+       fd  standard-error.
+       01  standard-error-line             pic x(256).
+
+      *    Wide enough for the longest message 2000-reconcile-files
+      *    builds (two filenames plus two 20-digit zero-suppressed
+      *    values) with plenty of room to spare -- a mismatch line
+      *    that overflowed report-line used to silently lose its
+      *    last field to STRING's default truncation, with no
+      *    ON OVERFLOW clause to catch it.
+       fd  report-file.
+       01  report-line                     pic x(160).
+
+      *    prime3/prime4 only ever write their 8-digit-wide
+      *    "seq: value" display lines to stdout, while prime4a/prime5a
+      *    write a wider 20-digit field to an actual output file --
+      *    compare-line is sized generously enough for either, and
+      *    4050-parse-detail-line below doesn't care which width it's
+      *    given.
+       fd  compare-file-a.
+       01  compare-line-a                  pic x(132).
+
+       fd  compare-file-b.
+       01  compare-line-b                  pic x(132).
+
+       local-storage section.
+
+       78  c-stdout                        value '/dev/stdout'.
+
+       01  filler.
+           05  ls-arguments                pic x(256) value spaces.
+           05  ls-token-area.
+               10  ls-token                occurs 3 times
+                                           pic x(256).
+               10  ls-token-count          binary-int unsigned.
+           05  ls-file-a                   pic x(256) value spaces.
+           05  ls-file-b                   pic x(256) value spaces.
+           05  ls-report-file              pic x(256) value spaces.
+           05  switches.
+               10  filler                  pic x(01) value 'N'.
+                   88  fatal-error         value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  at-end-a            value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  at-end-b            value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  have-line-a         value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  have-line-b         value 'Y' false 'N'.
+           05  ls-generic-parse-area.
+               10  ls-generic-text         pic x(20).
+               10  filler redefines ls-generic-text.
+                   15  ls-generic-c        pic x(01) occurs 20 times.
+                       88  is-generic-digit values '0' thru '9'.
+               10  filler redefines ls-generic-text.
+                   15  ls-generic-9        pic 9(01) occurs 20 times.
+               10  ls-generic-temp         pic 9(20) value zero.
+               10  filler redefines ls-generic-temp.
+                   15  ls-generic-tc       pic 9(01) occurs 20 times.
+               10  ls-generic-idx          binary-int unsigned.
+               10  ls-generic-value        binary-int unsigned.
+               10  filler                  pic x(01) value 'N'.
+                   88  generic-value-valid value 'Y' false 'N'.
+           05  ls-detail-line              pic x(132).
+           05  ls-detail-tokens.
+               10  ls-detail-token         occurs 4 times pic x(30).
+               10  ls-detail-token-count   binary-int unsigned.
+           05  ls-detail-seq-token         pic x(30).
+           05  ls-detail-value-token       pic x(30).
+           05  ls-detail-scan-idx          binary-int unsigned.
+           05  ls-detail-found-count       binary-int unsigned.
+           05  ls-detail-colon-count       binary-int unsigned.
+           05  ls-detail-colon-pos         binary-int unsigned.
+           05  ls-detail-seq               binary-int unsigned.
+           05  ls-detail-value             binary-int unsigned.
+           05  ls-detail-valid             pic x(01) value 'N'.
+               88  detail-is-valid         value 'Y' false 'N'.
+           05  ls-seq-a                    binary-int unsigned.
+           05  ls-value-a                  binary-int unsigned.
+           05  ls-seq-b                    binary-int unsigned.
+           05  ls-value-b                  binary-int unsigned.
+           05  ls-compared-count           binary-int unsigned
+                                           value zero.
+           05  ls-mismatch-count           binary-int unsigned
+                                           value zero.
+           05  ls-seq-disp                 pic z(19)9(01).
+           05  ls-value-disp-a             pic z(19)9(01).
+           05  ls-value-disp-b             pic z(19)9(01).
+           05  ls-compared-disp            pic z(19)9(01).
+           05  ls-mismatch-disp            pic z(19)9(01).
+           05  file-status.
+               10  ls-stderr-status        pic 9(01)x(01).
+                   88  sdterr-status-ok    value '00'.
+               10  ls-report-status        pic 9(01)x(01).
+                   88  report-status-ok    value '00'.
+               10  ls-file-a-status        pic 9(01)x(01).
+                   88  file-a-status-ok    value '00'.
+               10  ls-file-b-status        pic 9(01)x(01).
+                   88  file-b-status-ok    value '00'.
+
+       procedure division.
+
+       0000-main.
+           open output standard-error
+           if not sdterr-status-ok
+               display 'Cannot open stderr!'
+               goback
+           end-if
+
+           perform 1000-get-command-line
+
+      *    standard-error is the only file open at this point; close it
+      *    explicitly so libcob's implicit-close-on-GOBACK warning does
+      *    not land on the same stream as the message just written to
+      *    it.
+           if fatal-error
+               close standard-error
+               move 16 to return-code
+               goback
+           end-if
+
+           perform 2000-reconcile-files
+
+           if ls-mismatch-count not = zero
+               move 4 to return-code
+           end-if
+
+           goback
+           .
+       1000-get-command-line.
+           accept ls-arguments from command-line
+
+           move spaces to ls-token-area
+           move zero to ls-token-count
+
+           unstring ls-arguments delimited by all space
+               into ls-token(1) ls-token(2) ls-token(3)
+               tallying in ls-token-count
+
+           if ls-token-count < 2
+               move spaces to standard-error-line
+               string  'Error: usage is primerecon file-a file-b'
+                               delimited by size
+                       ' [report-file].'       delimited by size
+                       into standard-error-line
+               write standard-error-line
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           move ls-token(1) to ls-file-a
+           move ls-token(2) to ls-file-b
+           move ls-token(3) to ls-report-file
+
+           if ls-report-file = spaces
+               move c-stdout to ls-report-file
+           end-if
+
+           open output report-file
+           if not report-status-ok
+               move spaces to standard-error-line
+               string  'Error ' delimited by size
+                       ls-report-status delimited by size
+                       ' opening report file.' delimited by size
+                       into standard-error-line
+               write standard-error-line
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           open input compare-file-a
+           if not file-a-status-ok
+               move spaces to standard-error-line
+               string  'Error ' delimited by size
+                       ls-file-a-status delimited by size
+                       ' opening ' delimited by size
+                       ls-file-a delimited by space
+                       into standard-error-line
+               write standard-error-line
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           open input compare-file-b
+           if not file-b-status-ok
+               move spaces to standard-error-line
+               string  'Error ' delimited by size
+                       ls-file-b-status delimited by size
+                       ' opening ' delimited by size
+                       ls-file-b delimited by space
+                       into standard-error-line
+               write standard-error-line
+               set fatal-error to true
+               exit paragraph
+           end-if
+           .
+       2000-reconcile-files.
+           perform 2010-next-detail-a
+           perform 2020-next-detail-b
+
+           perform until exit
+               if at-end-a and at-end-b
+                   exit perform
+               end-if
+
+               if at-end-a or at-end-b
+                   move spaces to report-line
+                   string
+                       'Reconciliation stopped: '
+                               delimited by size
+                       ls-file-a delimited by space
+                       ' ' delimited by size
+                       ls-file-b delimited by space
+                       ' -- one file ran out of detail lines before'
+                               delimited by size
+                       ' the other.' delimited by size
+                       into report-line
+                   write report-line
+                   exit perform
+               end-if
+
+               if ls-seq-a not = ls-seq-b
+                   add 1 to ls-mismatch-count
+                   move ls-seq-a to ls-seq-disp
+                   move spaces to report-line
+                   string
+                       'Sequence numbers diverge: '
+                               delimited by size
+                       ls-file-a delimited by space
+                       ' is at seq ' delimited by size
+                       ls-seq-disp delimited by size
+                       ' -- reconciliation stopped.'
+                               delimited by size
+                       into report-line
+                   write report-line
+                   exit perform
+               end-if
+
+               if ls-value-a = ls-value-b
+                   add 1 to ls-compared-count
+               else
+                   add 1 to ls-mismatch-count
+                   move ls-seq-a to ls-seq-disp
+                   move ls-value-a to ls-value-disp-a
+                   move ls-value-b to ls-value-disp-b
+                   move spaces to report-line
+                   string
+                       'Mismatch at seq ' delimited by size
+                       ls-seq-disp delimited by size
+                       ': ' delimited by size
+                       ls-file-a delimited by space
+                       '=' delimited by size
+                       ls-value-disp-a delimited by size
+                       ' ' delimited by size
+                       ls-file-b delimited by space
+                       '=' delimited by size
+                       ls-value-disp-b delimited by size
+                       into report-line
+                   write report-line
+               end-if
+
+               perform 2010-next-detail-a
+               perform 2020-next-detail-b
+           end-perform
+
+           perform 2900-write-summary
+           .
+       2010-next-detail-a.
+           set have-line-a to false
+
+           perform until have-line-a or at-end-a
+               read compare-file-a
+                   at end
+                       set at-end-a to true
+                       exit perform
+               end-read
+
+               move compare-line-a to ls-detail-line
+               perform 4050-parse-detail-line
+               if detail-is-valid
+                   move ls-detail-seq to ls-seq-a
+                   move ls-detail-value to ls-value-a
+                   set have-line-a to true
+               end-if
+           end-perform
+           .
+       2020-next-detail-b.
+           set have-line-b to false
+
+           perform until have-line-b or at-end-b
+               read compare-file-b
+                   at end
+                       set at-end-b to true
+                       exit perform
+               end-read
+
+               move compare-line-b to ls-detail-line
+               perform 4050-parse-detail-line
+               if detail-is-valid
+                   move ls-detail-seq to ls-seq-b
+                   move ls-detail-value to ls-value-b
+                   set have-line-b to true
+               end-if
+           end-perform
+           .
+       2900-write-summary.
+           move ls-compared-count to ls-compared-disp
+           move ls-mismatch-count to ls-mismatch-disp
+
+           move spaces to report-line
+           string
+               ls-compared-disp delimited by size
+               ' entries compared, ' delimited by size
+               ls-mismatch-disp delimited by size
+               ' mismatch(es).' delimited by size
+               into report-line
+           write report-line
+
+           close standard-error report-file compare-file-a
+                 compare-file-b
+           .
+      ******************************************************************
+      * 4050-parse-detail-line: Recognise a "seq: value" detail line   *
+      * regardless of the field width the producing program used --   *
+      * splitting on blanks gives a "N:" token and a value token no   *
+      * matter whether the generator zero-suppressed into an 8-digit  *
+      * or a 20-digit field, so trailer and heading lines (which      *
+      * never tokenize into a digits-then-colon first word) are the   *
+      * only ones silently skipped.                                   *
+      ******************************************************************
+       4050-parse-detail-line.
+           set detail-is-valid to false
+           move zero to ls-detail-seq ls-detail-value
+
+           move spaces to ls-detail-tokens
+           move zero to ls-detail-token-count
+
+      *    A zero-suppressed field is right-justified, so a line that
+      *    starts with leading blanks makes UNSTRING hand back an
+      *    empty leading substring before the real first word -- pull
+      *    in a couple of spare slots and keep only the first two
+      *    non-blank ones rather than assuming a fixed position.
+           unstring ls-detail-line delimited by all space
+               into ls-detail-token(1) ls-detail-token(2)
+                    ls-detail-token(3) ls-detail-token(4)
+               tallying in ls-detail-token-count
+
+           move spaces to ls-detail-seq-token ls-detail-value-token
+           move zero to ls-detail-found-count
+
+           perform varying ls-detail-scan-idx from 1 by 1
+                   until ls-detail-scan-idx > 4
+               if ls-detail-token(ls-detail-scan-idx) not = spaces
+                   if ls-detail-found-count = zero
+                       move ls-detail-token(ls-detail-scan-idx)
+                               to ls-detail-seq-token
+                       add 1 to ls-detail-found-count
+                   else
+                       if ls-detail-found-count = 1
+                           move ls-detail-token(ls-detail-scan-idx)
+                                   to ls-detail-value-token
+                           add 1 to ls-detail-found-count
+                       end-if
+                   end-if
+               end-if
+           end-perform
+
+           if ls-detail-found-count < 2
+               exit paragraph
+           end-if
+
+           move zero to ls-detail-colon-count
+           inspect ls-detail-seq-token tallying ls-detail-colon-count
+                   for all ':'
+           if ls-detail-colon-count not = 1
+               exit paragraph
+           end-if
+
+           move zero to ls-detail-colon-pos
+           inspect ls-detail-seq-token tallying ls-detail-colon-pos
+                   for characters before initial ':'
+           if ls-detail-colon-pos = zero
+                   or ls-detail-colon-pos > 20
+               exit paragraph
+           end-if
+
+           if ls-detail-seq-token(ls-detail-colon-pos + 2:)
+                   not = spaces
+               exit paragraph
+           end-if
+
+           move spaces to ls-generic-text
+           move ls-detail-seq-token(1:ls-detail-colon-pos)
+                   to ls-generic-text
+           perform 4050-parse-numeric-field
+           if not generic-value-valid
+               exit paragraph
+           end-if
+           move ls-generic-value to ls-detail-seq
+
+           move spaces to ls-generic-text
+           move ls-detail-value-token to ls-generic-text
+           perform 4050-parse-numeric-field
+           if not generic-value-valid
+               exit paragraph
+           end-if
+           move ls-generic-value to ls-detail-value
+
+           set detail-is-valid to true
+           .
+       4050-parse-numeric-field.
+           move zero to ls-generic-temp
+           move zero to ls-generic-value
+           set generic-value-valid to false
+
+           perform varying ls-generic-idx from 1 by 1
+                   until ls-generic-idx > 20
+               if is-generic-digit(ls-generic-idx)
+                   compute ls-generic-temp =
+                           ls-generic-temp * 10 +
+                           ls-generic-9(ls-generic-idx)
+                   set generic-value-valid to true
+               else
+                   if ls-generic-c(ls-generic-idx) not = space
+                       set generic-value-valid to false
+                       exit paragraph
+                   end-if
+               end-if
+           end-perform
+
+           if generic-value-valid
+               move ls-generic-temp to ls-generic-value
+           end-if
+           .
