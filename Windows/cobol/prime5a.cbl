@@ -19,6 +19,37 @@
                    access mode is sequential
                    file status is ls-output-status
                    .
+           select  twin-file assign ls-twin-file
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ls-twin-status
+                   .
+           select  checkpoint-file assign ls-checkpoint-file
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ls-checkpoint-status
+                   .
+           select  relative-file assign ls-relative-file
+                   organization is relative
+                   access mode is dynamic
+                   relative key is ls-relative-key
+                   file status is ls-relative-status
+                   .
+           select  seed-file assign ls-seed-file
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ls-seed-status
+                   .
+           select  packed-file assign ls-packed-file
+                   organization is sequential
+                   access mode is sequential
+                   file status is ls-packed-status
+                   .
+           select  monitor-file assign ls-monitor-file
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ls-monitor-status
+                   .
 
        data division.
 
@@ -30,6 +61,34 @@
        fd  output-file.
        01  output-line                     pic x(80).
 
+       fd  twin-file.
+       01  twin-line                       pic x(80).
+
+       fd  checkpoint-file.
+       01  checkpoint-line                 pic x(80).
+
+       fd  relative-file.
+       01  relative-record.
+           05  rel-seq                     binary-int unsigned.
+           05  rel-value                   binary-int unsigned.
+           05  rel-square                  binary-long unsigned.
+
+       fd  seed-file.
+       01  seed-line                       pic x(80).
+
+      *    Packed-decimal mirror of output-line for downstream
+      *    mainframe-style batch jobs that expect COMP-3 fields
+      *    instead of display text.
+       fd  packed-file.
+       01  packed-record.
+           05  pkd-seq                     pic 9(10) comp-3.
+           05  pkd-value                   pic 9(10) comp-3.
+
+      *    One line per progress tick so a job-scheduler dashboard can
+      *    track a long-running batch without just watching stdout.
+       fd  monitor-file.
+       01  monitor-line                    pic x(80).
+
        local-storage section.
 
        78  c-stdout                        value '/dev/stdout'.
@@ -38,6 +97,10 @@
        77  ls-prime-head                   usage pointer.
        77  ls-prime-ptr                    usage pointer.
        77  ls-prime-temp                   usage pointer.
+       77  ls-sieve-ptr                    usage pointer.
+       77  ls-prime-next-save              usage pointer.
+       77  ls-checkpoint-ptr               usage pointer.
+       77  ls-checkpoint-walk              usage pointer.
 
        01  prime-data                      based.
            05  pd-next                     usage pointer.
@@ -45,6 +108,16 @@
            05  pd-value                    binary-int unsigned.
            05  pd-square                   binary-long unsigned.
 
+       01  sieve-table                     based.
+           05  sieve-flag                  pic x(01)
+                                           occurs 2000000000 times.
+
+       77  ls-base-prime-ptr               usage pointer.
+
+       01  base-prime-table                based.
+           05  base-prime-value            binary-long unsigned
+                                           occurs 500000000 times.
+
        01  filler.                         *> Misc variables
            05  ls-number                   binary-int value 1.
            05  ls-count                    binary-int unsigned.
@@ -55,19 +128,133 @@
            05  ls-remainder                binary-int unsigned.
            05  ls-count-quotient           binary-int unsigned.
            05  ls-count-remainder          binary-int unsigned.
-           05  ls-max-primes               binary-int unsigned 
+           05  ls-max-primes               binary-int unsigned
                                            value 100.
+           05  ls-max-primes-ceiling       binary-int unsigned
+                                           value 134217727.
+           05  ls-count-start              binary-int unsigned
+                                           value 3.
            05  switches.
                10  filler                  pic x(01) value 'N'.
                    88  is-prime            value 'Y' false 'N'.
-               10  filler                  pic x(01) value 'N'.
-                   88  found-first-digit   value 'Y' false 'N'.
                10  filler                  pic x(01) value 'N'.
                    88  fatal-error         value 'Y' false 'N'.
-               10  filler                  pic x(05).
+               10  filler                  pic x(01) value 'N'.
+                   88  range-mode          value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  sieve-mode          value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  query-mode          value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  factor-mode         value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  goldbach-mode       value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  goldbach-ok         value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  goldbach-found-complement
+                                           value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  csv-mode            value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  paged-mode          value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  restart-mode        value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  checkpoint-started  value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  split-mode          value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  seed-mode           value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  trailer-line        value 'Y' false 'N'.
            05  ls-arguments                pic x(256) value spaces.
            05  ls-output-file              pic x(256) value spaces.
+           05  ls-twin-file                pic x(256) value spaces.
+           05  ls-checkpoint-file          pic x(256) value spaces.
+           05  ls-relative-file            pic x(256) value spaces.
+           05  ls-relative-key             binary-int unsigned.
+           05  ls-split-base-file          pic x(256) value spaces.
+           05  ls-split-limit              binary-int unsigned.
+           05  ls-split-seq                binary-int unsigned
+                                           value 1.
+           05  ls-split-seq-disp           pic 9(03).
+           05  ls-split-line-count         binary-int unsigned
+                                           value zero.
+           05  ls-seed-file                pic x(256) value spaces.
+           05  ls-seed-seq                 binary-int unsigned.
+           05  ls-packed-file              pic x(256) value spaces.
+           05  ls-monitor-file             pic x(256) value spaces.
+           05  ls-progress-interval        binary-int unsigned
+                                           value 1000.
+           05  ls-progress-last-count      binary-int unsigned
+                                           value zero.
+           05  ls-progress-last-time       binary-int unsigned
+                                           value zero.
+           05  ls-progress-time-now        binary-int unsigned.
+           05  ls-progress-elapsed-count   binary-int unsigned.
+           05  ls-progress-elapsed-time    binary-int unsigned.
+           05  ls-progress-rate            binary-int unsigned.
+           05  ls-progress-count-disp      pic z(19)9(01).
+           05  ls-progress-number-disp     pic z(19)9(01).
+           05  ls-progress-rate-disp       pic z(19)9(01).
            05  ls-dummy-arg                pic x(256).
+           05  ls-token-area.
+               10  ls-token                occurs 20 times
+                                           pic x(30).
+               10  ls-token-count          binary-int unsigned.
+           05  ls-generic-parse-area.
+               10  ls-generic-text         pic x(20).
+               10  filler redefines ls-generic-text.
+                   15  ls-generic-c        pic x(01) occurs 20 times.
+                       88  is-generic-digit values '0' thru '9'.
+               10  filler redefines ls-generic-text.
+                   15  ls-generic-9        pic 9(01) occurs 20 times.
+               10  ls-generic-temp         pic 9(20) value zero.
+               10  filler redefines ls-generic-temp.
+                   15  ls-generic-tc       pic 9(01) occurs 20 times.
+               10  ls-generic-idx          binary-int unsigned.
+               10  ls-generic-value        binary-int unsigned.
+               10  filler                  pic x(01) value 'N'.
+                   88  generic-value-valid value 'Y' false 'N'.
+           05  ls-range-low                binary-int unsigned.
+           05  ls-range-high               binary-int unsigned.
+           05  ls-sqrt-bound               binary-int unsigned.
+           05  ls-last-base-value          binary-int unsigned.
+           05  ls-temp-val                 binary-int unsigned.
+           05  ls-sieve-bound              binary-long unsigned.
+           05  ls-sieve-prime-count        binary-int unsigned.
+           05  ls-sieve-idx                binary-long unsigned.
+           05  ls-sieve-divisor            binary-long unsigned.
+           05  ls-sieve-multiple           binary-long unsigned.
+           05  ls-sieve-alloc-size         binary-long unsigned.
+           05  ls-sieve-start              binary-long unsigned.
+           05  ls-partition-count          binary-int unsigned
+                                           value 1.
+           05  ls-partition-idx            binary-int unsigned.
+           05  ls-partition-size           binary-long unsigned.
+           05  ls-partition-low            binary-long unsigned.
+           05  ls-partition-high           binary-long unsigned.
+           05  ls-base-prime-count         binary-long unsigned.
+           05  ls-base-idx                 binary-long unsigned.
+           05  ls-base-divisor             binary-long unsigned.
+           05  ls-base-alloc-size          binary-long unsigned.
+           05  ls-base-quotient            binary-long unsigned.
+           05  ls-base-remainder           binary-long unsigned.
+           05  ls-partition-range          binary-long unsigned.
+           05  ls-scan-idx                 binary-int unsigned.
+           05  ls-query-index              binary-int unsigned.
+           05  ls-factor-target            binary-double unsigned.
+           05  ls-factor-remaining         binary-double unsigned.
+           05  ls-factor-quotient          binary-double unsigned.
+           05  ls-factor-test-rem          binary-double unsigned.
+           05  ls-factor-exponent          binary-int unsigned.
+           05  ls-factor-sqrt-bound        binary-double unsigned.
+           05  ls-factor-display.
+               10  ls-factor-prime         pic z(19)9(01).
+               10  filler                  pic x(03) value ' ^ '.
+               10  ls-factor-exp-disp      pic z(09)9(01).
+               10  filler                  pic x(46) value spaces.
            05  ls-number-parse-area.
                10  ls-max-primes-temp      pic 9(20) value zero.
                10  filler redefines ls-max-primes-temp.
@@ -87,13 +274,98 @@
                10  ls-disp-prefix          pic z(19)9(01).
                10  filler                  pic x(02) value ': '.
                10  ls-disp-number          pic z(19)9(01).
-               10  filler                  pic x(06) value spaces. 
+               10  filler                  pic x(06) value spaces.
+           05  ls-csv-seq-trimmed          pic x(20).
+           05  ls-csv-value-trimmed        pic x(20).
+           05  ls-csv-skip                 pic x(20).
+           05  ls-page-line-count          binary-int unsigned
+                                           value zero.
+           05  ls-page-number              binary-int unsigned
+                                           value 1.
+           05  ls-page-lines-per-page      binary-int unsigned
+                                           value 60.
+           05  ls-page-shift-buffer        pic x(79).
+           05  ls-page-saved-line          pic x(80).
+           05  ls-page-run-date            pic x(08).
+           05  ls-page-run-date-disp       pic x(10).
+           05  ls-page-header-line1        pic x(79).
+           05  ls-page-header-line2        pic x(79).
+           05  ls-page-header-line3        pic x(79).
+           05  ls-twin-prev-value          binary-int unsigned
+                                           value zero.
+           05  ls-twin-count               binary-int unsigned
+                                           value zero.
+           05  ls-twin-display.
+               10  ls-twin-low             pic z(19)9(01).
+               10  filler                  pic x(02) value ', '.
+               10  ls-twin-high            pic z(19)9(01).
+               10  filler                  pic x(06) value spaces.
+           05  ls-checkpoint-record.
+               10  ls-ckpt-seq-out         pic z(19)9(01).
+               10  filler                  pic x(01) value space.
+               10  ls-ckpt-value-out       pic z(19)9(01).
+               10  filler                  pic x(01) value space.
+               10  ls-ckpt-square-out      pic z(19)9(01).
+               10  filler                  pic x(18) value spaces.
+           05  ls-checkpoint-parse.
+               10  ls-ckpt-skip-in         pic x(20).
+               10  ls-ckpt-seq-in          pic 9(20).
+               10  ls-ckpt-value-in        pic 9(20).
+               10  ls-ckpt-square-in       pic 9(20).
+           05  ls-gap-prev-value           binary-int unsigned
+                                           value zero.
+           05  ls-gap-current              binary-int unsigned.
+           05  ls-gap-count                binary-int unsigned
+                                           value zero.
+           05  ls-gap-sum                  binary-double unsigned
+                                           value zero.
+           05  ls-gap-max                  binary-int unsigned
+                                           value zero.
+           05  ls-gap-max-low              binary-int unsigned
+                                           value zero.
+           05  ls-gap-max-high             binary-int unsigned
+                                           value zero.
+           05  ls-gap-average              pic 9(09)v99
+                                           value zero.
+           05  ls-gap-average-disp         pic z(09)9.99.
+           05  ls-gap-max-disp             pic z(09)9.
+           05  ls-gap-low-disp             pic z(19)9.
+           05  ls-gap-high-disp            pic z(19)9.
+           05  ls-gap-summary-line         pic x(80).
+           05  ls-checksum-sum             binary-double unsigned
+                                           value zero.
+           05  ls-checksum-count-disp      pic z(19)9.
+           05  ls-checksum-sum-disp        pic z(19)9.
+           05  ls-checksum-line            pic x(80).
+           05  ls-goldbach-limit           binary-int unsigned.
+           05  ls-goldbach-n               binary-int unsigned.
+           05  ls-goldbach-p               binary-int unsigned.
+           05  ls-goldbach-complement      binary-int unsigned.
+           05  ls-goldbach-total           binary-int unsigned.
+           05  ls-goldbach-failed          binary-int unsigned.
+           05  ls-goldbach-verified        binary-int unsigned.
+           05  ls-goldbach-n-disp          pic z(19)9.
+           05  ls-goldbach-total-disp      pic z(19)9.
+           05  ls-goldbach-exception-line  pic x(80).
+           05  ls-goldbach-summary-line    pic x(80).
            05  file-status.
                10  ls-stderr-status        pic 9(01)x(01).
                    88  sdterr-status-ok    value '00'.
                10  ls-output-status        pic 9(01)x(01).
                    88  output-status-ok    value '00'.
-               10  filler                  pic x(04).
+               10  ls-twin-status          pic 9(01)x(01).
+                   88  twin-status-ok      value '00'.
+               10  ls-checkpoint-status    pic 9(01)x(01).
+                   88  checkpoint-status-ok
+                                           value '00'.
+               10  ls-relative-status      pic 9(01)x(01).
+                   88  relative-status-ok  value '00'.
+               10  ls-seed-status          pic 9(01)x(01).
+                   88  seed-status-ok      value '00'.
+               10  ls-packed-status        pic 9(01)x(01).
+                   88  packed-status-ok    value '00'.
+               10  ls-monitor-status       pic 9(01)x(01).
+                   88  monitor-status-ok   value '00'.
 
        procedure division.
 
@@ -106,8 +378,26 @@
 
            perform 1000-get-command-line
 
-           if not fatal-error
-               perform 2000-generate-primes
+      *    standard-error is the only file open at this point; close it
+      *    explicitly so libcob's implicit-close-on-GOBACK warning does
+      *    not land on the same stream as the message just written to
+      *    it.
+           if fatal-error
+               close standard-error
+               move 16 to return-code
+               goback
+           end-if
+
+           perform 2000-generate-primes
+
+      *    2090-restore-checkpoint (called from 2000-generate-primes
+      *    when RESTART can't open its checkpoint file) also sets
+      *    fatal-error; standard-error is still open at this point
+      *    and must be closed the same way as above before we goback.
+           if fatal-error
+               close standard-error
+               move 16 to return-code
+               goback
            end-if
 
            perform 3000-termination
@@ -116,47 +406,352 @@
            .
        1000-get-command-line.
            accept ls-arguments from command-line
-           unstring ls-arguments delimited by spaces
-               into ls-max-primes-x ls-output-file ls-dummy-arg
+           perform 1100-tokenize-arguments
+
+           evaluate ls-token(1)
+               when 'RANGE'
+                   set range-mode to true
+
+                   move ls-token(2) to ls-generic-text
+                   perform 4050-parse-numeric-field
+                   if not generic-value-valid
+                       display 'Error: invalid RANGE low bound.'
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
+                   move ls-generic-value to ls-range-low
+
+                   move ls-token(3) to ls-generic-text
+                   perform 4050-parse-numeric-field
+                   if not generic-value-valid
+                       display 'Error: invalid RANGE high bound.'
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
+                   move ls-generic-value to ls-range-high
+
+                   if ls-range-low > ls-range-high
+                       display
+                           'Error: RANGE low bound exceeds high bound.'
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
+
+                   move ls-token(4) to ls-output-file
+
+               when 'QUERY'
+                   set query-mode to true
+
+                   move ls-token(2) to ls-generic-text
+                   perform 4050-parse-numeric-field
+                   if (not generic-value-valid) or
+                           (ls-generic-value = zero)
+                       display 'Error: invalid QUERY index.'
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
+                   move ls-generic-value to ls-query-index
+                   move ls-query-index to ls-max-primes
+
+                   move ls-token(3) to ls-output-file
+
+               when 'FACTOR'
+                   set factor-mode to true
+
+                   move ls-token(2) to ls-generic-text
+                   perform 4050-parse-numeric-field
+                   if (not generic-value-valid) or
+                           (ls-generic-temp = zero)
+                       display 'Error: invalid FACTOR target.'
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
+                   move ls-generic-temp to ls-factor-target
 
-           perform 4000-parse-max-primes
+                   move ls-token(3) to ls-output-file
+
+               when 'GOLDBACH'
+                   set goldbach-mode to true
+
+                   move ls-token(2) to ls-max-primes-x
+                   perform 4000-parse-max-primes
+
+                   if fatal-error
+                       exit paragraph
+                   end-if
+
+                   move ls-token(3) to ls-output-file
+
+               when other
+                   move ls-token(1) to ls-max-primes-x
+                   perform 4000-parse-max-primes
+
+                   if fatal-error
+                       exit paragraph
+                   end-if
+
+                   move ls-token(2) to ls-output-file
+           end-evaluate
+
+           perform 1200-scan-switches
 
            if ls-output-file = spaces
                move c-stdout to ls-output-file
            end-if
 
-           open output output-file
-           if not output-status-ok
-               move c-stdout to ls-output-file
+           if ls-twin-file = spaces
+               move 'twins.txt' to ls-twin-file
+           end-if
+
+           if ls-checkpoint-file = spaces
+               move 'checkpoint.txt' to ls-checkpoint-file
+           end-if
+
+           if ls-relative-file = spaces
+               move 'primes.rel' to ls-relative-file
+           end-if
+
+           if ls-packed-file = spaces
+               move 'primes.pak' to ls-packed-file
+           end-if
+
+           if ls-monitor-file = spaces
+               move 'primes.mon' to ls-monitor-file
+           end-if
+
+           if split-mode
+               move ls-output-file to ls-split-base-file
+               perform 3070-open-split-file
+
+               if fatal-error
+                   exit paragraph
+               end-if
+           else
                open output output-file
-               
                if not output-status-ok
-                   display 'Error ' ls-output-status 
-                           ' opening output stream.'
-                   set fatal-error to true
-                   exit paragraph
+                   move c-stdout to ls-output-file
+                   open output output-file
+
+                   if not output-status-ok
+                       display 'Error ' ls-output-status
+                               ' opening output stream.'
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
                end-if
            end-if
+
+           open output twin-file
+           if not twin-status-ok
+               display 'Error ' ls-twin-status
+                       ' opening twin-prime report file.'
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+      *    Keyed by pd-seq so a later job can READ a specific prime
+      *    directly by relative record number instead of scanning the
+      *    whole line-sequential output-file.
+           open output relative-file
+           if not relative-status-ok
+               display 'Error ' ls-relative-status
+                       ' opening relative-organization prime file.'
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           open output packed-file
+           if not packed-status-ok
+               display 'Error ' ls-packed-status
+                       ' opening packed-decimal prime file.'
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           open output monitor-file
+           if not monitor-status-ok
+               display 'Error ' ls-monitor-status
+                       ' opening monitoring log file.'
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           if paged-mode
+               perform 1250-build-page-headings
+           end-if
+           .
+       1250-build-page-headings.
+      *    Build the heading block once up front; every page break
+      *    thereafter just rewrites these same three lines.
+           accept ls-page-run-date from date yyyymmdd
+           move spaces to ls-page-run-date-disp
+           string  ls-page-run-date(5:2)  delimited by size
+                   '/'                    delimited by size
+                   ls-page-run-date(7:2)  delimited by size
+                   '/'                    delimited by size
+                   ls-page-run-date(1:4)  delimited by size
+                   into ls-page-run-date-disp
+
+           move spaces to ls-page-header-line1
+           string  'PRIME5A - PRIME LISTING REPORT'    delimited by
+                           size
+                   into ls-page-header-line1
+
+           move spaces to ls-page-header-line2
+           string  'RUN DATE: '           delimited by size
+                   ls-page-run-date-disp  delimited by size
+                   '     REQUESTED COUNT: ' delimited by size
+                   ls-max-primes-text     delimited by space
+                   into ls-page-header-line2
+
+           move spaces to ls-page-header-line3
+           if csv-mode
+               string 'SEQUENCE,VALUE'    delimited by size
+                       into ls-page-header-line3
+           else
+               string '     SEQ'          delimited by size
+                       '                 VALUE' delimited by size
+                       into ls-page-header-line3
+           end-if
+           .
+       1100-tokenize-arguments.
+           move spaces to ls-token-area
+           move zero to ls-token-count
+
+           unstring ls-arguments delimited by all space
+               into ls-token(1)  ls-token(2)  ls-token(3)
+                    ls-token(4)  ls-token(5)  ls-token(6)
+                    ls-token(7)  ls-token(8)  ls-token(9)
+                    ls-token(10) ls-token(11) ls-token(12)
+                    ls-token(13) ls-token(14) ls-token(15)
+                    ls-token(16) ls-token(17) ls-token(18)
+                    ls-token(19) ls-token(20)
+               tallying in ls-token-count
+           .
+       1200-scan-switches.
+      *    Recognise the keyword switches that may appear anywhere
+      *    after the mode/count and output-file tokens.
+           perform varying ls-scan-idx from 1 by 1
+                   until ls-scan-idx > ls-token-count
+               evaluate true
+                   when ls-token(ls-scan-idx) = 'ALGO=SIEVE'
+                       set sieve-mode to true
+                   when ls-token(ls-scan-idx) = 'ALGO=LIST'
+                       set sieve-mode to false
+                   when ls-token(ls-scan-idx)(1:9) = 'TWINFILE='
+                       move ls-token(ls-scan-idx)(10:21)
+                               to ls-twin-file
+                   when ls-token(ls-scan-idx) = 'FORMAT=CSV'
+                       set csv-mode to true
+                   when ls-token(ls-scan-idx) = 'PAGED'
+                       set paged-mode to true
+                   when ls-token(ls-scan-idx) = 'RESTART'
+                       set restart-mode to true
+                   when ls-token(ls-scan-idx)(1:11) = 'CHECKPOINT='
+                       move ls-token(ls-scan-idx)(12:19)
+                               to ls-checkpoint-file
+                   when ls-token(ls-scan-idx)(1:8) = 'RELFILE='
+                       move ls-token(ls-scan-idx)(9:22)
+                               to ls-relative-file
+                   when ls-token(ls-scan-idx)(1:11) = 'PACKEDFILE='
+                       move ls-token(ls-scan-idx)(12:19)
+                               to ls-packed-file
+                   when ls-token(ls-scan-idx)(1:6) = 'SPLIT='
+                       move ls-token(ls-scan-idx)(7:20)
+                               to ls-generic-text
+                       perform 4050-parse-numeric-field
+                       if generic-value-valid
+                           set split-mode to true
+                           move ls-generic-value to ls-split-limit
+                       end-if
+                   when ls-token(ls-scan-idx)(1:11) = 'PARTITIONS='
+                       move ls-token(ls-scan-idx)(12:19)
+                               to ls-generic-text
+                       perform 4050-parse-numeric-field
+                       if generic-value-valid and
+                               ls-generic-value > zero
+                           move ls-generic-value to ls-partition-count
+                       end-if
+                   when ls-token(ls-scan-idx)(1:5) = 'SEED='
+                       set seed-mode to true
+                       move ls-token(ls-scan-idx)(6:25)
+                               to ls-seed-file
+                   when ls-token(ls-scan-idx)(1:12) = 'MONITORFILE='
+                       move ls-token(ls-scan-idx)(13:18)
+                               to ls-monitor-file
+                   when ls-token(ls-scan-idx)(1:9) = 'PROGRESS='
+                       move ls-token(ls-scan-idx)(10:20)
+                               to ls-generic-text
+                       perform 4050-parse-numeric-field
+                       if generic-value-valid and
+                               ls-generic-value > zero
+                           move ls-generic-value
+                                   to ls-progress-interval
+                       end-if
+                   when other
+                       continue
+               end-evaluate
+           end-perform
            .
        2000-generate-primes.
-           perform 4100-allocate-first-prime
-           move 1 to ls-count
+           if factor-mode
+               perform 2200-build-factor-base
+               exit paragraph
+           end-if
 
-           if fatal-error
+           if range-mode
+               perform 2100-generate-range
                exit paragraph
            end-if
 
-           if ls-max-primes > 1
-               move 2 to ls-count
-               move 3 to ls-number
+           if sieve-mode
+               perform 2050-generate-sieve
+               exit paragraph
+           end-if
 
-               perform 4200-allocate-next-prime
+      *    RESTART (resuming from our own checkpoint file) takes
+      *    priority over SEED (resuming from a plain prime listing) if
+      *    both are given -- they both just want to populate the list
+      *    before the trial-division loop runs.
+           if restart-mode
+               perform 2090-restore-checkpoint
 
                if fatal-error
                    exit paragraph
                end-if
+           else
+               if seed-mode
+                   perform 2015-load-seed-file
+
+                   if fatal-error
+                       exit paragraph
+                   end-if
+               else
+                   perform 4100-allocate-first-prime
+                   move 1 to ls-count
+
+                   if fatal-error
+                       exit paragraph
+                   end-if
+               end-if
+           end-if
+
+           if ls-max-primes > 1
+               if (not restart-mode) and (not seed-mode)
+                   move 2 to ls-count
+                   move 3 to ls-number
+
+                   perform 4200-allocate-next-prime
+
+                   if fatal-error
+                       exit paragraph
+                   end-if
+               end-if
 
-               perform varying ls-count from 3 by 1 
+               move ls-count-start to ls-progress-last-count
+               accept ls-progress-last-time from time
+
+               perform varying ls-count from ls-count-start by 1
                        until ls-count > ls-max-primes
 
                    perform until exit
@@ -196,11 +791,14 @@
                
                    end-perform
 
-                   divide ls-count by 1000 giving ls-count-quotient
+                   divide ls-count by ls-progress-interval
+                           giving ls-count-quotient
                            remainder ls-count-remainder
                    if ls-count-remainder = zero
                        move ls-count to ls-count-display
                        display ls-count-display ' primes found.'
+                       perform 2080-write-checkpoint
+                       perform 2085-write-monitor-record
                    end-if
 
                    if fatal-error
@@ -208,68 +806,1153 @@
                    end-if
                end-perform
 
+      *        The periodic checkpoint above only fires on an interval
+      *        boundary, so a run that ends between boundaries (or
+      *        generates fewer primes than one interval) would
+      *        otherwise leave the checkpoint file short of, or
+      *        altogether missing, the final primes. Write it once
+      *        more here so CHECKPOINT= always reflects the true
+      *        final state regardless of where ls-max-primes falls
+      *        relative to ls-progress-interval.
+               perform 2080-write-checkpoint
+
                if fatal-error
                    exit paragraph
                end-if
            end-if
            .
-       3000-termination.  
-           set ls-prime-ptr to ls-prime-head
+       2015-load-seed-file.
+      *    Rebuilds ls-prime-head/pd-next from a previously generated
+      *    plain (non-CSV, non-paged) output-file instead of calling
+      *    4100-allocate-first-prime, the same way 2090-restore-
+      *    checkpoint rebuilds it from our own checkpoint file. Only
+      *    the "seq: value" detail-line layout ls-display-area writes
+      *    is recognised -- trailer/heading lines and CSV-format seed
+      *    files don't have ': ' at columns 21-22 and are silently
+      *    skipped.
+           move null to ls-prime-head
+                        ls-prime-ptr
+                        ls-prime-temp
+           move zero to ls-count
 
-           perform until ls-prime-ptr = null
-               set address of prime-data to ls-prime-ptr
-               move pd-seq to ls-disp-prefix
-               move pd-value to ls-disp-number
-               move ls-display-area to output-line
-               write output-line
+           open input seed-file
+           if not seed-status-ok
+               display 'Error ' ls-seed-status ' opening seed file.'
+               set fatal-error to true
+               exit paragraph
+           end-if
 
-               set ls-prime-ptr to pd-next
+           perform until exit
+               read seed-file
+                   at end
+                       exit perform
+               end-read
+
+               if seed-line(21:2) = ': '
+                   move seed-line(1:20) to ls-generic-text
+                   perform 4050-parse-numeric-field
+
+                   if generic-value-valid
+                       move ls-generic-value to ls-seed-seq
+
+                       move seed-line(23:20) to ls-generic-text
+                       perform 4050-parse-numeric-field
+
+                       if generic-value-valid
+                           call 'malloc' using
+                                   by value length of prime-data
+                                   returning ls-prime-temp
+
+                           if ls-prime-temp = null
+                               display
+                                   'Error allocating memory loading'
+                                   ' seed file.'
+                               set fatal-error to true
+                               exit perform
+                           end-if
+
+                           set address of prime-data to ls-prime-temp
+                           move ls-seed-seq      to pd-seq
+                           move ls-generic-value to pd-value
+                           multiply ls-generic-value by ls-generic-value
+                                   giving pd-square
+                           move null to pd-next
+
+                           if ls-prime-head = null
+                               set ls-prime-head to ls-prime-temp
+                           else
+                               set address of prime-data
+                                       to ls-prime-ptr
+                               set pd-next to ls-prime-temp
+                               set address of prime-data
+                                       to ls-prime-temp
+                           end-if
+
+                           set ls-prime-ptr to ls-prime-temp
+                           move pd-seq   to ls-count
+                           move pd-value to ls-number
+                       end-if
+                   end-if
+               end-if
            end-perform
 
-           if not fatal-error
-               string  ls-max-primes-text  delimited by space
-                       ' primes found.'     delimited by size
-                       into standard-error-line
-               write standard-error-line
+           close seed-file
+
+           if fatal-error
+               exit paragraph
            end-if
 
-           close standard-error output-file
+           if ls-prime-head = null
+               display 'Error: seed file has no usable primes.'
+               set fatal-error to true
+               exit paragraph
+           end-if
 
-           perform 4300-free-primes
+           compute ls-count-start = ls-count + 1
            .
-       4000-parse-max-primes.
-           set found-first-digit to false
-           move 0 to ls-max-primes-temp
-                     ls-digit-count
-           move spaces to ls-max-primes-text
+       2080-write-checkpoint.
+      *    Serialises every prime allocated since the last checkpoint
+      *    (ls-checkpoint-ptr tracks how far we got last time) so a
+      *    restarted run can rebuild the chain without starting over.
+      *    A checkpoint write failure is logged but not treated as
+      *    fatal -- the run itself doesn't depend on this file.
+           if checkpoint-started
+               open extend checkpoint-file
+           else
+               open output checkpoint-file
+               set checkpoint-started to true
+           end-if
 
-           perform varying ls-count from 1 by 1 until ls-count > 20
-               if is-primes-digit(ls-count)
-                   if not found-first-digit
-                       set found-first-digit to true
-                   end-if
+           if not checkpoint-status-ok
+               display 'Error ' ls-checkpoint-status
+                       ' opening checkpoint file.'
+               exit paragraph
+           end-if
 
-                   compute ls-max-primes-temp = 
-                           ls-max-primes-temp * 10 +
-                           ls-max-primes-9(ls-count)
-                   add 1 to ls-digit-count  
-               else
-                   if found-first-digit
+           if ls-checkpoint-ptr = null
+               set ls-checkpoint-walk to ls-prime-head
+           else
+               set address of prime-data to ls-checkpoint-ptr
+               set ls-checkpoint-walk to pd-next
+           end-if
+
+           perform until ls-checkpoint-walk = null
+               set address of prime-data to ls-checkpoint-walk
+               move pd-seq    to ls-ckpt-seq-out
+               move pd-value  to ls-ckpt-value-out
+               move pd-square to ls-ckpt-square-out
+               move ls-checkpoint-record to checkpoint-line
+               write checkpoint-line
+
+               set ls-checkpoint-ptr to ls-checkpoint-walk
+               set ls-checkpoint-walk to pd-next
+           end-perform
+
+           close checkpoint-file
+           .
+       2085-write-monitor-record.
+      *    One line per progress tick, independent of stdout, so a
+      *    job-scheduler dashboard can track a long batch's throughput
+      *    instead of just watching the console scroll by.
+           accept ls-progress-time-now from time
+
+           compute ls-progress-elapsed-count =
+                   ls-count - ls-progress-last-count
+
+           if ls-progress-time-now >= ls-progress-last-time
+               compute ls-progress-elapsed-time =
+                       ls-progress-time-now - ls-progress-last-time
+           else
+      *        Crossed midnight since the last tick -- too rare in a
+      *        batch job's lifetime to be worth more than a fallback
+      *        that avoids a negative elapsed time.
+               move zero to ls-progress-elapsed-time
+           end-if
+
+           if ls-progress-elapsed-time > zero
+               compute ls-progress-rate =
+                       (ls-progress-elapsed-count * 100) /
+                       ls-progress-elapsed-time
+           else
+               move zero to ls-progress-rate
+           end-if
+
+           move ls-count to ls-progress-count-disp
+           move ls-number to ls-progress-number-disp
+           move ls-progress-rate to ls-progress-rate-disp
+
+           move spaces to monitor-line
+           string  'count='       delimited by size
+                   ls-progress-count-disp  delimited by size
+                   ' number='     delimited by size
+                   ls-progress-number-disp delimited by size
+                   ' rate='       delimited by size
+                   ls-progress-rate-disp   delimited by size
+                   '/sec'         delimited by size
+                   into monitor-line
+
+           write monitor-line
+
+           move ls-count to ls-progress-last-count
+           move ls-progress-time-now to ls-progress-last-time
+           .
+       2090-restore-checkpoint.
+      *    Rebuilds ls-prime-head/pd-next from a prior run's checkpoint
+      *    file instead of calling 4100-allocate-first-prime, and backs
+      *    ls-checkpoint-ptr/checkpoint-started up to where that run
+      *    left off so later checkpoints only append what's new.
+           move null to ls-prime-head
+                        ls-prime-ptr
+                        ls-prime-temp
+                        ls-checkpoint-ptr
+           move zero to ls-count
+           set checkpoint-started to true
+
+           open input checkpoint-file
+           if not checkpoint-status-ok
+               display 'Error ' ls-checkpoint-status
+                       ' opening checkpoint file for restart.'
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           perform until exit
+               read checkpoint-file
+                   at end
                        exit perform
-                   end-if
+               end-read
+
+               unstring checkpoint-line delimited by all space
+                       into ls-ckpt-skip-in  ls-ckpt-seq-in
+                            ls-ckpt-value-in ls-ckpt-square-in
+
+               call 'malloc' using by value length of prime-data
+                                   returning ls-prime-temp
+
+               if ls-prime-temp = null
+                   display 'Error allocating memory during restart.'
+                   set fatal-error to true
+                   exit perform
+               end-if
+
+               set address of prime-data to ls-prime-temp
+               move ls-ckpt-seq-in    to pd-seq
+               move ls-ckpt-value-in  to pd-value
+               move ls-ckpt-square-in to pd-square
+               move null to pd-next
+
+               if ls-prime-head = null
+                   set ls-prime-head to ls-prime-temp
+               else
+                   set address of prime-data to ls-prime-ptr
+                   set pd-next to ls-prime-temp
+                   set address of prime-data to ls-prime-temp
                end-if
+
+               set ls-prime-ptr to ls-prime-temp
+               set ls-checkpoint-ptr to ls-prime-temp
+               move pd-seq to ls-count
+               move pd-value to ls-number
            end-perform
 
-           if ls-max-primes-temp > 0
-               move ls-max-primes-temp to ls-max-primes
+           close checkpoint-file
 
-               perform varying ls-count from ls-digit-count by -1 
-                       until ls-count <= zero
-                   move ls-max-primes-tc(21 - ls-count) to 
-                       ls-max-primes-txc(1 + ls-digit-count - ls-count)
-               end-perform
-           else
-               move '100' to ls-max-primes-text
+           if fatal-error
+               exit paragraph
+           end-if
+
+           if ls-prime-head = null
+               display 'Error: checkpoint file has no saved primes.'
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           compute ls-count-start = ls-count + 1
+           .
+       2050-generate-sieve.
+      *    Trial division against a growing linked list gets slower as
+      *    the list grows; a sieve over a flat array is faster for
+      *    large counts. The upper bound isn't known in closed form,
+      *    so start with a generous guess and double it until the
+      *    sieve has turned up enough primes.
+           compute ls-sieve-bound = (ls-max-primes * 15) + 100
+
+           perform until exit
+               if ls-prime-head not = null
+                   perform 4300-free-primes
+               end-if
+
+               call 'free' using by value ls-sieve-ptr
+
+               perform 2060-run-sieve
+
+               if fatal-error
+                   exit perform
+               end-if
+
+               if ls-sieve-prime-count >= ls-max-primes
+                   exit perform
+               end-if
+
+               multiply ls-sieve-bound by 2 giving ls-sieve-bound
+           end-perform
+
+           call 'free' using by value ls-sieve-ptr
+           .
+       2060-run-sieve.
+           move null to ls-prime-head ls-prime-ptr ls-prime-temp
+           move zero to ls-sieve-prime-count
+
+           compute ls-sieve-alloc-size = ls-sieve-bound + 1
+           call 'malloc' using by value ls-sieve-alloc-size
+                               returning ls-sieve-ptr
+
+           if ls-sieve-ptr = null
+               display 'Error allocating sieve array.'
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           set address of sieve-table to ls-sieve-ptr
+
+           perform varying ls-sieve-idx from 1 by 1
+                   until ls-sieve-idx > ls-sieve-bound + 1
+               move 'N' to sieve-flag(ls-sieve-idx)
+           end-perform
+
+      *    Index N+1 holds the flag for number N (0 has no primes to
+      *    mark, 1-offset keeps the table 1-based for COBOL).
+           move 'Y' to sieve-flag(1)
+           if ls-sieve-bound >= 1
+               move 'Y' to sieve-flag(2)
+           end-if
+
+           move 1 to ls-sqrt-bound
+           perform until ls-sqrt-bound * ls-sqrt-bound > ls-sieve-bound
+               add 1 to ls-sqrt-bound
+           end-perform
+
+           compute ls-base-alloc-size = (ls-sqrt-bound + 1) * 8
+           call 'malloc' using by value ls-base-alloc-size
+                               returning ls-base-prime-ptr
+
+           if ls-base-prime-ptr = null
+               display 'Error allocating base-prime array.'
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           set address of base-prime-table to ls-base-prime-ptr
+
+           perform 2062-build-base-primes
+           perform 2063-mark-partitions
+
+           call 'free' using by value ls-base-prime-ptr
+
+           perform varying ls-sieve-idx from 2 by 1
+                   until (ls-sieve-idx > ls-sieve-bound + 1) or
+                           (ls-sieve-prime-count >= ls-max-primes)
+               if sieve-flag(ls-sieve-idx) = 'N'
+                   add 1 to ls-sieve-prime-count
+                   perform 2070-append-sieve-prime
+
+                   if fatal-error
+                       exit perform
+                   end-if
+               end-if
+           end-perform
+           .
+       2062-build-base-primes.
+      *    Sieves just the prefix up to the square root of the bound
+      *    (cheap -- this is the same divisor loop the non-partitioned
+      *    sieve always ran) and remembers every prime it turns up in
+      *    base-prime-table, so 2063-mark-partitions can hand the same
+      *    shared divisor list to each independent partition worker
+      *    instead of every partition rediscovering it.
+           move zero to ls-base-prime-count
+
+           perform varying ls-sieve-divisor from 2 by 1
+                   until ls-sieve-divisor * ls-sieve-divisor
+                           > ls-sieve-bound
+               if sieve-flag(ls-sieve-divisor + 1) = 'N'
+                   add 1 to ls-base-prime-count
+                   move ls-sieve-divisor
+                           to base-prime-value(ls-base-prime-count)
+
+                   compute ls-sieve-start =
+                           ls-sieve-divisor * ls-sieve-divisor
+                   perform varying ls-sieve-multiple
+                           from ls-sieve-start by ls-sieve-divisor
+                           until ls-sieve-multiple > ls-sqrt-bound
+                       move 'Y' to sieve-flag(ls-sieve-multiple + 1)
+                   end-perform
+               end-if
+           end-perform
+           .
+       2063-mark-partitions.
+      *    Splits the rest of the table (ls-sqrt-bound+1 through
+      *    ls-sieve-bound) into ls-partition-count independent,
+      *    non-overlapping ranges and runs 2065-mark-partition once
+      *    per range -- each call only needs its own slice of the
+      *    table and the shared base-prime list built above, so the
+      *    partitions could just as well run as separate worker
+      *    processes instead of one after another here.
+           if ls-sieve-bound <= ls-sqrt-bound
+               exit paragraph
+           end-if
+
+           compute ls-partition-range =
+                   ls-sieve-bound - ls-sqrt-bound +
+                           ls-partition-count - 1
+           divide ls-partition-range by ls-partition-count
+                   giving ls-partition-size
+
+           perform varying ls-partition-idx from 1 by 1
+                   until ls-partition-idx > ls-partition-count
+               compute ls-partition-low =
+                       ls-sqrt-bound + 1 +
+                       ((ls-partition-idx - 1) * ls-partition-size)
+               compute ls-partition-high =
+                       ls-partition-low + ls-partition-size - 1
+
+               if ls-partition-high > ls-sieve-bound
+                   move ls-sieve-bound to ls-partition-high
+               end-if
+
+               if ls-partition-low <= ls-partition-high
+                   perform 2065-mark-partition
+               end-if
+           end-perform
+           .
+       2065-mark-partition.
+      *    Worker paragraph: marks every composite in
+      *    [ls-partition-low, ls-partition-high] that is a multiple of
+      *    one of the shared base primes. Independent of every other
+      *    partition -- it never reads or writes outside its own
+      *    [ls-partition-low, ls-partition-high] slice of sieve-table.
+           perform varying ls-base-idx from 1 by 1
+                   until ls-base-idx > ls-base-prime-count
+               move base-prime-value(ls-base-idx) to ls-base-divisor
+
+               divide ls-partition-low by ls-base-divisor
+                       giving ls-base-quotient
+                       remainder ls-base-remainder
+               if ls-base-remainder = zero
+                   move ls-partition-low to ls-sieve-start
+               else
+                   compute ls-sieve-start =
+                           (ls-base-quotient + 1) * ls-base-divisor
+               end-if
+
+               perform varying ls-sieve-multiple
+                       from ls-sieve-start by ls-base-divisor
+                       until ls-sieve-multiple > ls-partition-high
+                   move 'Y' to sieve-flag(ls-sieve-multiple + 1)
+               end-perform
+           end-perform
+           .
+       2070-append-sieve-prime.
+           compute ls-number = ls-sieve-idx - 1
+
+           if ls-prime-head = null
+               perform 4100-allocate-first-prime
+           else
+               move ls-sieve-prime-count to ls-count
+               perform 4200-allocate-next-prime
+           end-if
+           .
+       2100-generate-range.
+      *    Build the divisor list up to the square root of the high
+      *    bound first (these low base primes are not themselves
+      *    printed unless they also fall inside the requested range),
+      *    then resume the same trial-division test from the low
+      *    bound up to the high bound.
+           move 1 to ls-sqrt-bound
+           perform until ls-sqrt-bound * ls-sqrt-bound > ls-range-high
+               add 1 to ls-sqrt-bound
+           end-perform
+
+           perform 4100-allocate-first-prime
+           move 1 to ls-count
+           move 2 to ls-last-base-value
+
+           if fatal-error
+               exit paragraph
+           end-if
+
+           if ls-sqrt-bound > 2
+               move 2 to ls-count
+               move 3 to ls-number
+
+               perform 4200-allocate-next-prime
+
+               if fatal-error
+                   exit paragraph
+               end-if
+
+               perform until ls-number >= ls-sqrt-bound
+                   perform until exit
+                       add 2 to ls-number
+                       perform 2150-test-candidate
+
+                       if is-prime
+                           add 1 to ls-count
+                           perform 4200-allocate-next-prime
+                           exit perform
+                       end-if
+                   end-perform
+
+                   if fatal-error
+                       exit paragraph
+                   end-if
+               end-perform
+
+               move ls-number to ls-last-base-value
+           end-if
+
+      *    Resume from whichever is further along: the low bound
+      *    requested, or the last base prime already built above (so
+      *    base primes below the low bound are not re-tested and
+      *    re-appended as duplicates). Land on an odd value so the
+      *    "add 2" below finds the first untested candidate.
+           compute ls-temp-val = ls-range-low - 1
+           if ls-last-base-value > ls-temp-val
+               move ls-last-base-value to ls-number
+           else
+               move ls-temp-val to ls-number
+           end-if
+
+           divide ls-number by 2 giving ls-quotient
+                   remainder ls-remainder
+           if ls-remainder = zero
+               subtract 1 from ls-number
+           end-if
+
+           perform until exit
+               add 2 to ls-number
+
+               if ls-number > ls-range-high
+                   exit perform
+               end-if
+
+               perform 2150-test-candidate
+
+               if is-prime
+                   add 1 to ls-count
+                   perform 4200-allocate-next-prime
+
+                   if fatal-error
+                       exit perform
+                   end-if
+               end-if
+           end-perform
+           .
+       2150-test-candidate.
+           set is-prime to true
+           set ls-prime-temp to ls-prime-head
+           set address of prime-data to ls-prime-temp
+           move pd-value to ls-divisor
+           move pd-square to ls-divisor-sq
+
+           perform until ls-divisor-sq > ls-number
+               divide ls-number by ls-divisor
+                       giving ls-quotient
+                       remainder ls-remainder
+               if ls-remainder = zero
+                   set is-prime to false
+                   exit perform
+               else
+                   set ls-prime-temp to pd-next
+
+                   if ls-prime-temp = null
+                       exit perform
+                   end-if
+
+                   set address of prime-data to ls-prime-temp
+                   move pd-value to ls-divisor
+                   move pd-square to ls-divisor-sq
+               end-if
+           end-perform
+           .
+       2200-build-factor-base.
+      *    Build the divisor list up to the square root of the target
+      *    (3100-write-factors does the actual division once this
+      *    chain is in place, exactly the same chain 2150-test-candidate
+      *    walks for RANGE mode).
+           move 1 to ls-factor-sqrt-bound
+           perform until
+                   ls-factor-sqrt-bound * ls-factor-sqrt-bound
+                           > ls-factor-target
+               add 1 to ls-factor-sqrt-bound
+           end-perform
+
+           perform 4100-allocate-first-prime
+           move 1 to ls-count
+
+           if fatal-error
+               exit paragraph
+           end-if
+
+           if ls-factor-sqrt-bound > 2
+               move 2 to ls-count
+               move 3 to ls-number
+
+               perform 4200-allocate-next-prime
+
+               if fatal-error
+                   exit paragraph
+               end-if
+
+               perform until ls-number >= ls-factor-sqrt-bound
+                   perform until exit
+                       add 2 to ls-number
+                       perform 2150-test-candidate
+
+                       if is-prime
+                           add 1 to ls-count
+                           perform 4200-allocate-next-prime
+                           exit perform
+                       end-if
+                   end-perform
+
+                   if fatal-error
+                       exit paragraph
+                   end-if
+               end-perform
+           end-if
+           .
+       3000-termination.
+           move zero to ls-count
+
+           if factor-mode
+               perform 3100-write-factors
+           else
+           if goldbach-mode
+               perform 3200-verify-goldbach
+           else
+               if csv-mode
+                   move 'sequence,value' to output-line
+                   perform 3060-write-report-line
+               end-if
+
+               set ls-prime-ptr to ls-prime-head
+
+               perform until ls-prime-ptr = null
+                   set address of prime-data to ls-prime-ptr
+
+                   evaluate true
+                       when range-mode
+                           if pd-value >= ls-range-low
+                               perform 3050-write-detail
+                           end-if
+                       when query-mode
+                           if pd-seq = ls-query-index
+                               perform 3050-write-detail
+                           end-if
+                       when other
+                           perform 3050-write-detail
+                   end-evaluate
+
+                   set ls-prime-ptr to pd-next
+               end-perform
+           end-if
+           end-if
+
+           if not fatal-error
+               evaluate true
+                   when factor-mode
+                       move ls-count to ls-count-display
+                       string  ls-count-display    delimited by size
+                               ' factors found.'    delimited by size
+                               into standard-error-line
+                   when goldbach-mode
+                       continue
+                   when range-mode or query-mode
+                       move ls-count to ls-count-display
+                       string  ls-count-display   delimited by size
+                               ' primes found.'   delimited by size
+                               into standard-error-line
+                   when other
+                       string  ls-max-primes-text  delimited by space
+                               ' primes found.'     delimited by size
+                               into standard-error-line
+               end-evaluate
+               write standard-error-line
+           end-if
+
+      *    A spreadsheet importing FORMAT=CSV output would choke on a
+      *    non-comma-delimited trailer row, so both summaries below are
+      *    skipped entirely for CSV runs. trailer-line tells
+      *    3060-write-report-line these lines are part of one logical
+      *    block that must not be split across files, and must not
+      *    count against the cap that decides when the next detail
+      *    line will roll over.
+           if (not factor-mode) and (not csv-mode)
+                   and (ls-gap-count > 0)
+               set trailer-line to true
+
+               compute ls-gap-average rounded =
+                       ls-gap-sum / ls-gap-count
+               move ls-gap-average to ls-gap-average-disp
+               move ls-gap-max to ls-gap-max-disp
+               move ls-gap-max-low to ls-gap-low-disp
+               move ls-gap-max-high to ls-gap-high-disp
+
+               move spaces to ls-gap-summary-line
+               string  'Largest gap: '        delimited by size
+                       ls-gap-max-disp         delimited by size
+                       ' (between '            delimited by size
+                       ls-gap-low-disp         delimited by size
+                       ' and '                 delimited by size
+                       ls-gap-high-disp        delimited by size
+                       ')'                     delimited by size
+                       into ls-gap-summary-line
+               move ls-gap-summary-line to output-line
+               perform 3060-write-report-line
+
+               move spaces to ls-gap-summary-line
+               string  'Average gap: '         delimited by size
+                       ls-gap-average-disp     delimited by size
+                       into ls-gap-summary-line
+               move ls-gap-summary-line to output-line
+               perform 3060-write-report-line
+
+               set trailer-line to false
+           end-if
+
+           if (not factor-mode) and (not goldbach-mode)
+                   and (not csv-mode)
+               set trailer-line to true
+               move ls-count to ls-checksum-count-disp
+               move ls-checksum-sum to ls-checksum-sum-disp
+
+               move spaces to ls-checksum-line
+               string  'Checksum: count='      delimited by size
+                       ls-checksum-count-disp   delimited by size
+                       ' sum='                  delimited by size
+                       ls-checksum-sum-disp     delimited by size
+                       into ls-checksum-line
+               move ls-checksum-line to output-line
+               perform 3060-write-report-line
+
+               set trailer-line to false
+           end-if
+
+           move spaces to twin-line
+           move ls-twin-count to ls-count-display
+           string  ls-count-display       delimited by size
+                   ' twin pairs found.'    delimited by size
+                   into twin-line
+           write twin-line
+
+           close standard-error output-file twin-file relative-file
+                   packed-file monitor-file
+
+           perform 4300-free-primes
+           .
+       3050-write-detail.
+           if csv-mode
+               move pd-seq to ls-disp-prefix
+               move pd-value to ls-disp-number
+               move spaces to ls-csv-seq-trimmed ls-csv-value-trimmed
+               unstring ls-disp-prefix delimited by all space
+                       into ls-csv-skip ls-csv-seq-trimmed
+               unstring ls-disp-number delimited by all space
+                       into ls-csv-skip ls-csv-value-trimmed
+               move spaces to output-line
+               string  ls-csv-seq-trimmed     delimited by space
+                       ','                     delimited by size
+                       ls-csv-value-trimmed    delimited by space
+                       into output-line
+           else
+               move pd-seq to ls-disp-prefix
+               move pd-value to ls-disp-number
+               move ls-display-area to output-line
+           end-if
+           perform 3060-write-report-line
+           add 1 to ls-count
+           add pd-value to ls-checksum-sum
+
+      *    Mirrors this same detail row into the relative-organization
+      *    file, keyed by sequence number, so it can be fetched later
+      *    with a direct READ instead of a sequential scan.
+           move pd-seq to ls-relative-key
+           move pd-seq to rel-seq
+           move pd-value to rel-value
+           move pd-square to rel-square
+           write relative-record invalid key
+               display 'Error writing relative prime record '
+                       ls-relative-key
+           end-write
+
+      *    Same detail row again, this time as native COMP-3 fields
+      *    for downstream mainframe-style batch jobs.
+           move pd-seq to pkd-seq
+           move pd-value to pkd-value
+           write packed-record
+           end-write
+
+      *    Twin primes differ by exactly 2; ls-twin-prev-value tracks
+      *    the last value written so adjacent pairs are caught as each
+      *    detail line goes out, regardless of which mode is filtering
+      *    the main listing.
+           if ls-twin-prev-value not = zero
+               if pd-value - ls-twin-prev-value = 2
+                   move ls-twin-prev-value to ls-twin-low
+                   move pd-value to ls-twin-high
+                   move ls-twin-display to twin-line
+                   write twin-line
+                   add 1 to ls-twin-count
+               end-if
+           end-if
+           move pd-value to ls-twin-prev-value
+
+      *    Gap statistics ride the same per-line hook, measured over
+      *    whatever pd-value sequence each mode actually lists.
+           if ls-gap-prev-value not = zero
+               compute ls-gap-current = pd-value - ls-gap-prev-value
+               add 1 to ls-gap-count
+               add ls-gap-current to ls-gap-sum
+               if ls-gap-current > ls-gap-max
+                   move ls-gap-current to ls-gap-max
+                   move ls-gap-prev-value to ls-gap-max-low
+                   move pd-value to ls-gap-max-high
+               end-if
+           end-if
+           move pd-value to ls-gap-prev-value
+           .
+       3060-write-report-line.
+      *    Every write to output-file funnels through here so paged
+      *    reports get consistent ASA carriage control and a repeated
+      *    heading every ls-page-lines-per-page lines, and split runs
+      *    roll over to a new sequentially-numbered file once
+      *    ls-split-limit lines have gone to the current one; unpaged,
+      *    unsplit runs fall straight through to the plain write they
+      *    always did. Gap-summary/checksum trailer lines set
+      *    trailer-line around their calls here so that one logical
+      *    trailer block never triggers a rollover itself, and never
+      *    counts against the cap that decides when the next detail
+      *    line will.
+           if split-mode and not trailer-line
+               if ls-split-line-count >= ls-split-limit
+                   close output-file
+                   add 1 to ls-split-seq
+                   perform 3070-open-split-file
+
+                   if fatal-error
+                       exit paragraph
+                   end-if
+
+                   move zero to ls-split-line-count
+
+      *            Each split file stands on its own (that's the
+      *            whole point of splitting -- one can be FTP'd or
+      *            loaded without the others), so a paged report
+      *            needs its heading repeated at the top of every
+      *            one of them, not just the first. Resetting the
+      *            page-line counter here makes the heading check
+      *            below fire immediately.
+                   if paged-mode
+                       move zero to ls-page-line-count
+                   end-if
+               end-if
+           end-if
+
+           if not paged-mode
+               write output-line
+               if not trailer-line
+                   add 1 to ls-split-line-count
+               end-if
+               exit paragraph
+           end-if
+
+           move output-line to ls-page-saved-line
+
+           if ls-page-line-count = zero
+               perform 3065-write-page-heading
+           end-if
+
+           move ls-page-saved-line(1:79) to ls-page-shift-buffer
+           move spaces to output-line
+           move ' ' to output-line(1:1)
+           move ls-page-shift-buffer to output-line(2:79)
+           write output-line
+           if not trailer-line
+               add 1 to ls-split-line-count
+           end-if
+
+           add 1 to ls-page-line-count
+           if ls-page-line-count >= ls-page-lines-per-page
+               move zero to ls-page-line-count
+           end-if
+           .
+       3065-write-page-heading.
+           move spaces to output-line
+           move '1' to output-line(1:1)
+           move ls-page-header-line1 to output-line(2:79)
+           write output-line
+
+           move spaces to output-line
+           move ' ' to output-line(1:1)
+           move ls-page-header-line2 to output-line(2:79)
+           write output-line
+
+           move spaces to output-line
+           move ' ' to output-line(1:1)
+           write output-line
+
+           move spaces to output-line
+           move ' ' to output-line(1:1)
+           move ls-page-header-line3 to output-line(2:79)
+           write output-line
+
+           move spaces to output-line
+           move ' ' to output-line(1:1)
+           write output-line
+
+           add 1 to ls-page-number
+           .
+       3070-open-split-file.
+      *    Builds basenameNNN from the original output-file argument
+      *    and opens it as the current output-file; called once up
+      *    front for file 001 and again from 3060 every time the
+      *    per-file line cap is hit.
+           move ls-split-seq to ls-split-seq-disp
+           move spaces to ls-output-file
+           string  ls-split-base-file  delimited by space
+                   ls-split-seq-disp   delimited by size
+                   into ls-output-file
+
+           open output output-file
+           if not output-status-ok
+               display 'Error ' ls-output-status
+                       ' opening split output file.'
+               set fatal-error to true
+           end-if
+           .
+       3100-write-factors.
+      *    Walk the base-prime chain built by 2200-build-factor-base,
+      *    dividing the target down and writing one "prime ^ exponent"
+      *    line per distinct prime factor found. Any cofactor left
+      *    over once the chain is exhausted (pd-square exceeds what
+      *    remains) must itself be prime, and is written out last.
+           move ls-factor-target to ls-factor-remaining
+           set ls-prime-ptr to ls-prime-head
+
+           perform until (ls-prime-ptr = null) or
+                   (ls-factor-remaining = 1)
+               set address of prime-data to ls-prime-ptr
+
+               if pd-square > ls-factor-remaining
+                   exit perform
+               end-if
+
+               move zero to ls-factor-exponent
+
+               perform until exit
+                   divide ls-factor-remaining by pd-value
+                           giving ls-factor-quotient
+                           remainder ls-factor-test-rem
+                   if ls-factor-test-rem not = zero
+                       exit perform
+                   end-if
+                   move ls-factor-quotient to ls-factor-remaining
+                   add 1 to ls-factor-exponent
+               end-perform
+
+               if ls-factor-exponent > zero
+                   move pd-value to ls-factor-prime
+                   move ls-factor-exponent to ls-factor-exp-disp
+                   move ls-factor-display to output-line
+                   perform 3060-write-report-line
+                   add 1 to ls-count
+               end-if
+
+               set ls-prime-ptr to pd-next
+           end-perform
+
+           if ls-factor-remaining > 1
+               move ls-factor-remaining to ls-factor-prime
+               move 1 to ls-factor-exp-disp
+               move ls-factor-display to output-line
+               perform 3060-write-report-line
+               add 1 to ls-count
+           end-if
+           .
+       3200-verify-goldbach.
+      *    Every even number from 4 up to the largest prime the chain
+      *    holds ought to be expressible as the sum of two primes from
+      *    that same chain (Goldbach's conjecture, unproven but
+      *    exhaustively true for every number anyone has ever checked).
+           move zero to ls-goldbach-limit
+                        ls-goldbach-total
+                        ls-goldbach-failed
+
+           set ls-prime-ptr to ls-prime-head
+           perform until ls-prime-ptr = null
+               set address of prime-data to ls-prime-ptr
+               move pd-value to ls-goldbach-limit
+               set ls-prime-ptr to pd-next
+           end-perform
+
+           move 4 to ls-goldbach-n
+           perform until ls-goldbach-n > ls-goldbach-limit
+               add 1 to ls-goldbach-total
+               perform 3210-test-goldbach-pair
+
+               if not goldbach-ok
+                   add 1 to ls-goldbach-failed
+                   move ls-goldbach-n to ls-goldbach-n-disp
+                   move spaces to ls-goldbach-exception-line
+                   string  ls-goldbach-n-disp             delimited by
+                                   size
+                           ' could not be expressed as the sum'
+                                   delimited by size
+                           ' of two primes.'       delimited by size
+                           into ls-goldbach-exception-line
+                   move ls-goldbach-exception-line to output-line
+                   perform 3060-write-report-line
+               end-if
+
+               add 2 to ls-goldbach-n
+           end-perform
+
+           compute ls-goldbach-verified =
+                   ls-goldbach-total - ls-goldbach-failed
+           move ls-goldbach-verified to ls-goldbach-n-disp
+           move ls-goldbach-total to ls-goldbach-total-disp
+           move spaces to ls-goldbach-summary-line
+           string  ls-goldbach-n-disp         delimited by size
+                   ' of '                      delimited by size
+                   ls-goldbach-total-disp      delimited by size
+                   ' even numbers verified.'    delimited by size
+                   into ls-goldbach-summary-line
+           move ls-goldbach-summary-line to output-line
+           perform 3060-write-report-line
+           move ls-goldbach-total to ls-count
+           .
+       3210-test-goldbach-pair.
+           set goldbach-ok to false
+           set ls-prime-ptr to ls-prime-head
+
+           perform until (ls-prime-ptr = null) or goldbach-ok
+               set address of prime-data to ls-prime-ptr
+               move pd-value to ls-goldbach-p
+               move pd-next to ls-prime-next-save
+
+               if ls-goldbach-p * 2 > ls-goldbach-n
+                   exit perform
+               end-if
+
+               compute ls-goldbach-complement =
+                       ls-goldbach-n - ls-goldbach-p
+               perform 3220-is-in-prime-list
+
+               if goldbach-found-complement
+                   set goldbach-ok to true
+               end-if
+
+               set ls-prime-ptr to ls-prime-next-save
+           end-perform
+           .
+       3220-is-in-prime-list.
+           set goldbach-found-complement to false
+           set ls-prime-temp to ls-prime-head
+
+           perform until (ls-prime-temp = null) or
+                   goldbach-found-complement
+               set address of prime-data to ls-prime-temp
+
+               if pd-value = ls-goldbach-complement
+                   set goldbach-found-complement to true
+               else
+                   if pd-value > ls-goldbach-complement
+                       set ls-prime-temp to null
+                   else
+                       set ls-prime-temp to pd-next
+                   end-if
+               end-if
+           end-perform
+           .
+       4000-parse-max-primes.
+           move 0 to ls-max-primes-temp
+                     ls-digit-count
+           move spaces to ls-max-primes-text
+
+      *    Any stray character, leading or trailing, invalidates the
+      *    whole field rather than being silently skipped or
+      *    truncated-away -- the same strictness 4050-parse-numeric-
+      *    field already applies to RANGE/QUERY/FACTOR arguments.
+           perform varying ls-count from 1 by 1 until ls-count > 20
+               if is-primes-digit(ls-count)
+                   compute ls-max-primes-temp =
+                           ls-max-primes-temp * 10 +
+                           ls-max-primes-9(ls-count)
+                   add 1 to ls-digit-count
+               else
+                   if ls-max-primes-c(ls-count) not = space
+                       move 0 to ls-max-primes-temp
+                       move 0 to ls-digit-count
+                       exit perform
+                   end-if
+               end-if
+           end-perform
+
+      *    A mistyped or missing count used to fall back to "100"
+      *    primes without a word of complaint; now it's a hard error,
+      *    same as an oversized count that would run the malloc chain
+      *    past a sane practical limit.
+           if ls-max-primes-temp = 0
+               move spaces to standard-error-line
+               string  'Error: MAX-PRIMES must be a positive integer.'
+                       delimited by size
+                       into standard-error-line
+               write standard-error-line
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           if ls-max-primes-temp > ls-max-primes-ceiling
+               move spaces to standard-error-line
+               string  'Error: MAX-PRIMES exceeds the maximum of '
+                               delimited by size
+                       '134217727.'                delimited by size
+                       into standard-error-line
+               write standard-error-line
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           move ls-max-primes-temp to ls-max-primes
+
+           perform varying ls-count from ls-digit-count by -1
+                   until ls-count <= zero
+               move ls-max-primes-tc(21 - ls-count) to
+                   ls-max-primes-txc(1 + ls-digit-count - ls-count)
+           end-perform
+           .
+       4050-parse-numeric-field.
+           move zero to ls-generic-temp
+           move zero to ls-generic-value
+           set generic-value-valid to false
+
+           perform varying ls-generic-idx from 1 by 1
+                   until ls-generic-idx > 20
+               if is-generic-digit(ls-generic-idx)
+                   compute ls-generic-temp =
+                           ls-generic-temp * 10 +
+                           ls-generic-9(ls-generic-idx)
+                   set generic-value-valid to true
+               else
+                   if ls-generic-c(ls-generic-idx) not = space
+                       set generic-value-valid to false
+                       exit paragraph
+                   end-if
+               end-if
+           end-perform
+
+           if generic-value-valid
+               move ls-generic-temp to ls-generic-value
            end-if
            .
        4100-allocate-first-prime.
