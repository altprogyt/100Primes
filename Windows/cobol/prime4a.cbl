@@ -19,6 +19,22 @@
                    access mode is sequential
                    file status is ls-output-status
                    .
+           select  relative-file assign ls-relative-file
+                   organization is relative
+                   access mode is dynamic
+                   relative key is ls-relative-key
+                   file status is ls-relative-status
+                   .
+           select  seed-file assign ls-seed-file
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ls-seed-status
+                   .
+           select  packed-file assign ls-packed-file
+                   organization is sequential
+                   access mode is sequential
+                   file status is ls-packed-status
+                   .
 
        data division.
 
@@ -30,6 +46,23 @@
        fd  output-file.
        01  output-line                     pic x(80).
 
+       fd  relative-file.
+       01  relative-record.
+           05  rel-seq                     binary-int unsigned.
+           05  rel-value                   binary-int unsigned.
+           05  rel-square                  binary-long unsigned.
+
+       fd  seed-file.
+       01  seed-line                       pic x(80).
+
+      *    Packed-decimal mirror of output-line for downstream
+      *    mainframe-style batch jobs that expect COMP-3 fields
+      *    instead of display text.
+       fd  packed-file.
+       01  packed-record.
+           05  pkd-seq                     pic 9(10) comp-3.
+           05  pkd-value                   pic 9(10) comp-3.
+
        local-storage section.
 
        78  c-stdout                        value '/dev/stdout'.
@@ -45,19 +78,80 @@
            05  ls-remainder                binary-int unsigned.
            05  ls-count-quotient           binary-int unsigned.
            05  ls-count-remainder          binary-int unsigned.
-           05  ls-max-primes               binary-int unsigned 
+           05  ls-max-primes               binary-int unsigned
                                            value 100.
+           05  ls-max-primes-ceiling       binary-int unsigned
+                                           value 134217727.
            05  switches.
                10  filler                  pic x(01) value 'N'.
                    88  is-prime            value 'Y' false 'N'.
-               10  filler                  pic x(01) value 'N'.
-                   88  found-first-digit   value 'Y' false 'N'.
                10  filler                  pic x(01) value 'N'.
                    88  fatal-error         value 'Y' false 'N'.
-               10  filler                  pic x(05).
+               10  filler                  pic x(01) value 'N'.
+                   88  range-mode          value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  csv-mode            value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  paged-mode          value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  split-mode          value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  seed-mode           value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  factor-mode         value 'Y' false 'N'.
+               10  filler                  pic x(01) value 'N'.
+                   88  trailer-line        value 'Y' false 'N'.
            05  ls-arguments                pic x(256) value spaces.
            05  ls-output-file              pic x(256) value spaces.
+           05  ls-relative-file            pic x(256) value spaces.
+           05  ls-relative-key             binary-int unsigned.
+           05  ls-split-base-file          pic x(256) value spaces.
+           05  ls-split-limit              binary-int unsigned.
+           05  ls-split-seq                binary-int unsigned
+                                           value 1.
+           05  ls-split-seq-disp           pic 9(03).
+           05  ls-split-line-count         binary-int unsigned
+                                           value zero.
+           05  ls-packed-file              pic x(256) value spaces.
+           05  ls-seed-file                pic x(256) value spaces.
+           05  ls-seed-count               binary-int unsigned
+                                           value zero.
+           05  ls-start-count              binary-int unsigned
+                                           value zero.
            05  ls-dummy-arg                pic x(256).
+           05  ls-token-area.
+               10  ls-token                occurs 20 times
+                                           pic x(30).
+               10  ls-token-count          binary-int unsigned.
+           05  ls-generic-parse-area.
+               10  ls-generic-text         pic x(20).
+               10  filler redefines ls-generic-text.
+                   15  ls-generic-c        pic x(01) occurs 20 times.
+                       88  is-generic-digit values '0' thru '9'.
+               10  filler redefines ls-generic-text.
+                   15  ls-generic-9        pic 9(01) occurs 20 times.
+               10  ls-generic-temp         pic 9(20) value zero.
+               10  filler redefines ls-generic-temp.
+                   15  ls-generic-tc       pic 9(01) occurs 20 times.
+               10  ls-generic-idx          binary-int unsigned.
+               10  ls-generic-value        binary-int unsigned.
+               10  filler                  pic x(01) value 'N'.
+                   88  generic-value-valid value 'Y' false 'N'.
+           05  ls-range-low                binary-int unsigned.
+           05  ls-range-high               binary-int unsigned.
+           05  ls-sqrt-bound               binary-int unsigned.
+           05  ls-scan-idx                 binary-int unsigned.
+           05  ls-factor-target            binary-int unsigned.
+           05  ls-factor-remaining         binary-int unsigned.
+           05  ls-factor-quotient          binary-int unsigned.
+           05  ls-factor-test-rem          binary-int unsigned.
+           05  ls-factor-sqrt-bound        binary-int unsigned.
+           05  ls-factor-exponent          binary-int unsigned.
+           05  ls-factor-display.
+               10  ls-factor-prime         pic z(19)9(01).
+               10  filler                  pic x(03) value ' ^ '.
+               10  ls-factor-exp-disp      pic z(09)9(01).
+               10  filler                  pic x(46) value spaces.
            05  ls-number-parse-area.
                10  ls-max-primes-temp      pic 9(20) value zero.
                10  filler redefines ls-max-primes-temp.
@@ -77,15 +171,61 @@
                10  ls-disp-prefix          pic z(19)9(01).
                10  filler                  pic x(02) value ': '.
                10  ls-disp-number          pic z(19)9(01).
-               10  filler                  pic x(06) value spaces. 
+               10  filler                  pic x(06) value spaces.
+           05  ls-csv-seq-trimmed          pic x(20).
+           05  ls-csv-value-trimmed        pic x(20).
+           05  ls-csv-skip                 pic x(20).
+           05  ls-page-line-count          binary-int unsigned
+                                           value zero.
+           05  ls-page-number              binary-int unsigned
+                                           value 1.
+           05  ls-page-lines-per-page      binary-int unsigned
+                                           value 60.
+           05  ls-page-shift-buffer        pic x(79).
+           05  ls-page-saved-line          pic x(80).
+           05  ls-page-run-date            pic x(08).
+           05  ls-page-run-date-disp       pic x(10).
+           05  ls-page-header-line1        pic x(79).
+           05  ls-page-header-line2        pic x(79).
+           05  ls-page-header-line3        pic x(79).
+           05  ls-gap-prev-value           binary-int unsigned
+                                           value zero.
+           05  ls-gap-current              binary-int unsigned.
+           05  ls-gap-count                binary-int unsigned
+                                           value zero.
+           05  ls-gap-sum                  binary-double unsigned
+                                           value zero.
+           05  ls-gap-max                  binary-int unsigned
+                                           value zero.
+           05  ls-gap-max-low              binary-int unsigned
+                                           value zero.
+           05  ls-gap-max-high             binary-int unsigned
+                                           value zero.
+           05  ls-gap-average              pic 9(09)v99
+                                           value zero.
+           05  ls-gap-average-disp         pic z(09)9.99.
+           05  ls-gap-max-disp             pic z(09)9.
+           05  ls-gap-low-disp             pic z(19)9.
+           05  ls-gap-high-disp            pic z(19)9.
+           05  ls-gap-summary-line         pic x(80).
+           05  ls-checksum-sum             binary-double unsigned
+                                           value zero.
+           05  ls-checksum-count-disp      pic z(19)9.
+           05  ls-checksum-sum-disp        pic z(19)9.
+           05  ls-checksum-line            pic x(80).
            05  file-status.
                10  ls-stderr-status        pic 9(01)x(01).
                    88  sdterr-status-ok    value '00'.
                10  ls-output-status        pic 9(01)x(01).
                    88  output-status-ok    value '00'.
-               10  filler                  pic x(04).
-       01  filler.
-           05  ls-primes                   occurs 1 to 268435455 times
+               10  ls-relative-status      pic 9(01)x(01).
+                   88  relative-status-ok  value '00'.
+               10  ls-seed-status          pic 9(01)x(01).
+                   88  seed-status-ok      value '00'.
+               10  ls-packed-status        pic 9(01)x(01).
+                   88  packed-status-ok    value '00'.
+       01  ls-prime-table.
+           05  ls-primes                   occurs 1 to 134217727 times
                                            depending on ls-max-primes.
                10  ls-prime-seq            binary-int unsigned.
                10  ls-prime-value          binary-int unsigned.
@@ -101,6 +241,17 @@
            end-if
 
            perform 1000-get-command-line
+
+      *    standard-error is the only file open at this point; close it
+      *    explicitly so libcob's implicit-close-on-GOBACK warning does
+      *    not land on the same stream as the message just written to
+      *    it.
+           if fatal-error
+               close standard-error
+               move 16 to return-code
+               goback
+           end-if
+
            perform 2000-generate-primes
            perform 3000-termination
 
@@ -108,67 +259,444 @@
            .
        1000-get-command-line.
            accept ls-arguments from command-line
-           unstring ls-arguments delimited by spaces
-               into ls-max-primes-x ls-output-file ls-dummy-arg
+           perform 1100-tokenize-arguments
+
+           evaluate ls-token(1)
+               when 'RANGE'
+                   set range-mode to true
+
+                   move ls-token(2) to ls-generic-text
+                   perform 4050-parse-numeric-field
+                   if not generic-value-valid
+                       display 'Error: invalid RANGE low bound.'
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
+                   move ls-generic-value to ls-range-low
+
+                   move ls-token(3) to ls-generic-text
+                   perform 4050-parse-numeric-field
+                   if not generic-value-valid
+                       display 'Error: invalid RANGE high bound.'
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
+                   move ls-generic-value to ls-range-high
+
+                   if ls-range-low > ls-range-high
+                       display
+                           'Error: RANGE low bound exceeds high bound.'
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
 
-           perform 4000-parse-max-primes
+                   move ls-token(4) to ls-output-file
+
+      *            Size the ODO table generously for the base primes
+      *            plus the candidates in range; trimmed to the actual
+      *            count found once generation completes. The table
+      *            itself is capped at ls-max-primes-ceiling entries,
+      *            so a high bound whose estimate would overflow that
+      *            is rejected up front, the same way 4000-parse-max-
+      *            primes rejects an out-of-range count.
+                   compute ls-max-primes =
+                           (ls-range-high / 8) + 10000
+
+                   if ls-max-primes > ls-max-primes-ceiling
+                       move spaces to standard-error-line
+                       string
+                           'Error: RANGE high bound is too large; '
+                                   delimited by size
+                           'the estimated prime count exceeds the '
+                                   delimited by size
+                           'maximum of 134217727.' delimited by size
+                           into standard-error-line
+                       write standard-error-line
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
+
+               when 'FACTOR'
+                   set factor-mode to true
+
+                   move ls-token(2) to ls-generic-text
+                   perform 4050-parse-numeric-field
+                   if (not generic-value-valid) or
+                           (ls-generic-value = zero)
+                       display 'Error: invalid FACTOR target.'
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
+                   move ls-generic-value to ls-factor-target
+
+                   move ls-token(3) to ls-output-file
+
+               when other
+                   move ls-token(1) to ls-max-primes-x
+                   perform 4000-parse-max-primes
+
+                   if fatal-error
+                       exit paragraph
+                   end-if
+
+                   move ls-token(2) to ls-output-file
+           end-evaluate
+
+           perform 1200-scan-switches
+
+           if seed-mode and not range-mode and not factor-mode
+               perform 2010-load-seed-file
+
+               if fatal-error
+                   exit paragraph
+               end-if
+           end-if
 
            if ls-output-file = spaces
                move c-stdout to ls-output-file
            end-if
 
-           open output output-file
-           if not output-status-ok
-               move c-stdout to ls-output-file
+           if ls-relative-file = spaces
+               move 'primes.rel' to ls-relative-file
+           end-if
+
+           if ls-packed-file = spaces
+               move 'primes.pak' to ls-packed-file
+           end-if
+
+           if split-mode
+               move ls-output-file to ls-split-base-file
+               perform 3070-open-split-file
+
+               if fatal-error
+                   exit paragraph
+               end-if
+           else
                open output output-file
-               
                if not output-status-ok
-                   display 'Error ' ls-output-status 
-                           ' opening output stream.'
-                   set fatal-error to true
-                   exit paragraph
+                   move c-stdout to ls-output-file
+                   open output output-file
+
+                   if not output-status-ok
+                       display 'Error ' ls-output-status
+                               ' opening output stream.'
+                       set fatal-error to true
+                       exit paragraph
+                   end-if
                end-if
            end-if
+
+      *    Keyed by ls-prime-seq so a later job can READ a specific
+      *    prime directly by relative record number instead of
+      *    scanning the whole line-sequential output-file.
+           open output relative-file
+           if not relative-status-ok
+               display 'Error ' ls-relative-status
+                       ' opening relative-organization prime file.'
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           open output packed-file
+           if not packed-status-ok
+               display 'Error ' ls-packed-status
+                       ' opening packed-decimal prime file.'
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           if paged-mode
+               perform 1250-build-page-headings
+           end-if
+           .
+       1250-build-page-headings.
+      *    Build the heading block once up front; every page break
+      *    thereafter just rewrites these same three lines.
+           accept ls-page-run-date from date yyyymmdd
+           move spaces to ls-page-run-date-disp
+           string  ls-page-run-date(5:2)  delimited by size
+                   '/'                    delimited by size
+                   ls-page-run-date(7:2)  delimited by size
+                   '/'                    delimited by size
+                   ls-page-run-date(1:4)  delimited by size
+                   into ls-page-run-date-disp
+
+           move spaces to ls-page-header-line1
+           string  'PRIME4A - PRIME LISTING REPORT'    delimited by
+                           size
+                   into ls-page-header-line1
+
+           move spaces to ls-page-header-line2
+           string  'RUN DATE: '           delimited by size
+                   ls-page-run-date-disp  delimited by size
+                   '     REQUESTED COUNT: ' delimited by size
+                   ls-max-primes-text     delimited by space
+                   into ls-page-header-line2
+
+           move spaces to ls-page-header-line3
+           if csv-mode
+               string 'SEQUENCE,VALUE'    delimited by size
+                       into ls-page-header-line3
+           else
+               string '     SEQ'          delimited by size
+                       '                 VALUE' delimited by size
+                       into ls-page-header-line3
+           end-if
+           .
+       1100-tokenize-arguments.
+           move spaces to ls-token-area
+           move zero to ls-token-count
+
+           unstring ls-arguments delimited by all space
+               into ls-token(1)  ls-token(2)  ls-token(3)
+                    ls-token(4)  ls-token(5)  ls-token(6)
+                    ls-token(7)  ls-token(8)  ls-token(9)
+                    ls-token(10) ls-token(11) ls-token(12)
+                    ls-token(13) ls-token(14) ls-token(15)
+                    ls-token(16) ls-token(17) ls-token(18)
+                    ls-token(19) ls-token(20)
+               tallying in ls-token-count
+           .
+       1200-scan-switches.
+      *    Recognise the keyword switches that may appear anywhere
+      *    after the mode/count and output-file tokens.
+           perform varying ls-scan-idx from 1 by 1
+                   until ls-scan-idx > ls-token-count
+               evaluate true
+                   when ls-token(ls-scan-idx) = 'FORMAT=CSV'
+                       set csv-mode to true
+                   when ls-token(ls-scan-idx) = 'PAGED'
+                       set paged-mode to true
+                   when ls-token(ls-scan-idx)(1:8) = 'RELFILE='
+                       move ls-token(ls-scan-idx)(9:22)
+                               to ls-relative-file
+                   when ls-token(ls-scan-idx)(1:11) = 'PACKEDFILE='
+                       move ls-token(ls-scan-idx)(12:19)
+                               to ls-packed-file
+                   when ls-token(ls-scan-idx)(1:6) = 'SPLIT='
+                       move ls-token(ls-scan-idx)(7:20)
+                               to ls-generic-text
+                       perform 4050-parse-numeric-field
+                       if generic-value-valid
+                           set split-mode to true
+                           move ls-generic-value to ls-split-limit
+                       end-if
+                   when ls-token(ls-scan-idx)(1:5) = 'SEED='
+                       set seed-mode to true
+                       move ls-token(ls-scan-idx)(6:25)
+                               to ls-seed-file
+                   when other
+                       continue
+               end-evaluate
+           end-perform
            .
        2000-generate-primes.
+           if factor-mode
+               perform 2200-build-factor-base
+               exit paragraph
+           end-if
+
+           if range-mode
+               perform 2100-generate-range
+               exit paragraph
+           end-if
+
+      *    The count-mode trial-division walk now lives in the
+      *    callable primegen subprogram so other batch jobs can pull a
+      *    primes table in-process instead of shelling out to us and
+      *    reparsing output-file. ls-start-count tells it how many
+      *    leading entries are already populated from a seed file, so
+      *    it only has to trial-divide the new candidates.
+           call 'primegen' using ls-max-primes ls-prime-table
+                   ls-start-count
+           .
+       2010-load-seed-file.
+      *    Reads a previously generated output-file back in as a seed
+      *    so a run can extend last week's list instead of redoing all
+      *    the earlier trial division. Only recognises the plain
+      *    "seq: value" detail-line layout 3000-termination's default
+      *    format writes -- trailer/heading lines and CSV-format seed
+      *    files don't match ls-display-area's column layout and are
+      *    silently skipped rather than treated as an error.
+           move zero to ls-seed-count
+
+           open input seed-file
+           if not seed-status-ok
+               display 'Error ' ls-seed-status ' opening seed file.'
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           perform until exit
+               read seed-file
+                   at end
+                       exit perform
+               end-read
+
+               if ls-seed-count < ls-max-primes
+                   if seed-line(21:2) = ': '
+                       move seed-line(1:20) to ls-generic-text
+                       perform 4050-parse-numeric-field
+
+                       if generic-value-valid
+                           move seed-line(23:20) to ls-generic-text
+                           perform 4050-parse-numeric-field
+
+                           if generic-value-valid
+                               add 1 to ls-seed-count
+                               move ls-seed-count
+                                       to ls-prime-seq(ls-seed-count)
+                               move ls-generic-value
+                                       to ls-prime-value(ls-seed-count)
+                               multiply ls-generic-value
+                                       by ls-generic-value
+                                       giving
+                                       ls-prime-square(ls-seed-count)
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-perform
+
+           close seed-file
+
+           move ls-seed-count to ls-start-count
+           .
+       2100-generate-range.
+      *    Build base primes up to the square root of the high bound
+      *    (needed as divisors but not printed unless they also fall
+      *    in range), then continue testing candidates up through the
+      *    high bound, appending every one found to the same table.
+           move 1 to ls-sqrt-bound
+           perform until ls-sqrt-bound * ls-sqrt-bound > ls-range-high
+               add 1 to ls-sqrt-bound
+           end-perform
+
+           move 1 to ls-prime-seq(1)
+           move 2 to ls-prime-value(1)
+           move 4 to ls-prime-square(1)
+           move 1 to ls-count
+
+      *    ls-prime-value(2)/ls-prime-square(2) are seeded here
+      *    unconditionally, not just when ls-sqrt-bound > 2:
+      *    2150-test-candidate always starts its divisor walk at
+      *    index 2 (skipping 2 itself, since every candidate tested
+      *    is already odd), so that entry has to exist even for a
+      *    RANGE high bound small enough that no further base primes
+      *    are needed.
+           move 2 to ls-prime-seq(2)
+           move 3 to ls-prime-value(2)
+           move 9 to ls-prime-square(2)
+           move 2 to ls-count
+           move 3 to ls-number
+
+           if ls-sqrt-bound > 2
+               perform until ls-number >= ls-sqrt-bound
+                   perform until exit
+                       add 2 to ls-number
+                       perform 2150-test-candidate
+
+                       if is-prime
+                           add 1 to ls-count
+                           move ls-count to ls-prime-seq(ls-count)
+                           move ls-number to ls-prime-value(ls-count)
+                           multiply ls-number by ls-number
+                                   giving ls-prime-square(ls-count)
+                           exit perform
+                       end-if
+                   end-perform
+               end-perform
+           end-if
+
+      *    Resume from whichever is further along: the low bound
+      *    requested, or the last base prime already built above (so
+      *    base primes below the low bound are not re-tested and
+      *    re-appended as duplicates). Land on an odd value so the
+      *    "add 2" below finds the first untested candidate.
+           if ls-number > (ls-range-low - 1)
+               continue
+           else
+               compute ls-number = ls-range-low - 1
+           end-if
+
+           divide ls-number by 2 giving ls-quotient
+                   remainder ls-remainder
+           if ls-remainder = zero
+               subtract 1 from ls-number
+           end-if
+
+           perform until exit
+               add 2 to ls-number
+
+               if ls-number > ls-range-high
+                   exit perform
+               end-if
+
+               perform 2150-test-candidate
+
+               if is-prime
+                   add 1 to ls-count
+                   move ls-count to ls-prime-seq(ls-count)
+                   move ls-number to ls-prime-value(ls-count)
+                   multiply ls-number by ls-number
+                           giving ls-prime-square(ls-count)
+               end-if
+           end-perform
+
+           move ls-count to ls-max-primes
+           .
+       2150-test-candidate.
+           move 2 to ls-prime-pointer
+           move ls-prime-value(ls-prime-pointer) to ls-divisor
+           move ls-prime-square(ls-prime-pointer) to ls-divisor-sq
+           set is-prime to true
+
+           perform until ls-divisor-sq > ls-number
+               divide ls-number by ls-divisor
+                       giving ls-quotient
+                       remainder ls-remainder
+               if ls-remainder = zero
+                   set is-prime to false
+                   exit perform
+               else
+                   add 1 to ls-prime-pointer
+                   move ls-prime-value(ls-prime-pointer) to ls-divisor
+                   move ls-prime-square(ls-prime-pointer)
+                           to ls-divisor-sq
+               end-if
+           end-perform
+           .
+       2200-build-factor-base.
+      *    Build the divisor list up to the square root of the target
+      *    using the same ODO table and trial-division walk the RANGE
+      *    base-building loop above uses; 3040-write-factors does the
+      *    actual division once this table is in place.
+           move 1 to ls-factor-sqrt-bound
+           perform until
+                   ls-factor-sqrt-bound * ls-factor-sqrt-bound
+                           > ls-factor-target
+               add 1 to ls-factor-sqrt-bound
+           end-perform
+
            move 1 to ls-prime-seq(1)
            move 2 to ls-prime-value(1)
            move 4 to ls-prime-square(1)
+           move 1 to ls-count
 
-           if ls-max-primes > 1
+           if ls-factor-sqrt-bound > 2
                move 2 to ls-prime-seq(2)
                move 3 to ls-prime-value(2)
                move 9 to ls-prime-square(2)
+               move 2 to ls-count
+               move 3 to ls-number
 
-               perform varying ls-count from 2 by 1 
-                       until ls-count > ls-max-primes
-                   move 2 to ls-prime-pointer
-
+               perform until ls-number >= ls-factor-sqrt-bound
                    perform until exit
                        add 2 to ls-number
-                       move ls-prime-value(ls-prime-pointer) 
-                               to ls-divisor
-                       move ls-prime-square(ls-prime-pointer) 
-                               to ls-divisor-sq
-                       set is-prime to true
-
-                       perform until ls-divisor-sq > ls-number
-                           divide ls-number by ls-divisor 
-                                   giving ls-quotient
-                                   remainder ls-remainder
-                           if ls-remainder = zero
-                               set is-prime to false
-                               exit perform
-                           else
-                               add 1 to ls-prime-pointer
-                               move ls-prime-value(ls-prime-pointer) 
-                                       to ls-divisor
-                               move ls-prime-square(ls-prime-pointer) 
-                                       to ls-divisor-sq
-                           end-if
-                       end-perform
+                       perform 2150-test-candidate
 
                        if is-prime
+                           add 1 to ls-count
                            move ls-count to ls-prime-seq(ls-count)
                            move ls-number to ls-prime-value(ls-count)
                            multiply ls-number by ls-number
@@ -176,64 +704,457 @@
                            exit perform
                        end-if
                    end-perform
+               end-perform
+           end-if
+
+           move ls-count to ls-max-primes
+           .
+       3000-termination.
+           if factor-mode
+               perform 3040-write-factors
+           else
+           if csv-mode
+               move 'sequence,value' to output-line
+               perform 3060-write-report-line
+           end-if
+
+           if range-mode
+               move zero to ls-count-remainder
+               perform varying ls-count-quotient from 1 by 1
+                       until ls-count-quotient > ls-max-primes
+                   if ls-prime-value(ls-count-quotient) >= ls-range-low
+                       move ls-prime-seq(ls-count-quotient)
+                               to ls-disp-prefix
+                       move ls-prime-value(ls-count-quotient)
+                               to ls-disp-number
+                       perform 3020-build-detail-line
+                       perform 3060-write-report-line
+                       add 1 to ls-count-remainder
+                       add ls-prime-value(ls-count-quotient)
+                               to ls-checksum-sum
+
+                       move ls-prime-seq(ls-count-quotient)
+                               to ls-relative-key
+                       move ls-prime-seq(ls-count-quotient)
+                               to rel-seq
+                       move ls-prime-value(ls-count-quotient)
+                               to rel-value
+                       move ls-prime-square(ls-count-quotient)
+                               to rel-square
+                       write relative-record invalid key
+                           display 'Error writing relative prime '
+                                   'record ' ls-relative-key
+                       end-write
+
+                       move ls-prime-seq(ls-count-quotient) to pkd-seq
+                       move ls-prime-value(ls-count-quotient)
+                               to pkd-value
+                       write packed-record
 
-                   divide ls-count by 1000 giving ls-count-quotient
-                           remainder ls-count-remainder
-                   if ls-count-remainder = zero
-                       move ls-count to ls-count-display
-                       display ls-count-display ' primes found.'
+                       if ls-gap-prev-value not = zero
+                           compute ls-gap-current =
+                                   ls-prime-value(ls-count-quotient)
+                                           - ls-gap-prev-value
+                           add 1 to ls-gap-count
+                           add ls-gap-current to ls-gap-sum
+                           if ls-gap-current > ls-gap-max
+                               move ls-gap-current to ls-gap-max
+                               move ls-gap-prev-value to ls-gap-max-low
+                               move ls-prime-value(ls-count-quotient)
+                                       to ls-gap-max-high
+                           end-if
+                       end-if
+                       move ls-prime-value(ls-count-quotient)
+                               to ls-gap-prev-value
                    end-if
                end-perform
+
+               perform 3010-write-gap-summary
+
+               move ls-count-remainder to ls-checksum-count-disp
+               perform 3030-write-checksum-trailer
+
+               move ls-count-remainder to ls-count-display
+               string  ls-count-display   delimited by size
+                       ' primes found.'   delimited by size
+                       into standard-error-line
+               write standard-error-line
+           else
+               perform varying ls-count from 1 by 1
+                       until ls-count > ls-max-primes
+                   move ls-prime-seq(ls-count) to ls-disp-prefix
+                   move ls-prime-value(ls-count) to ls-disp-number
+                   perform 3020-build-detail-line
+                   perform 3060-write-report-line
+                   add ls-prime-value(ls-count) to ls-checksum-sum
+
+                   move ls-prime-seq(ls-count) to ls-relative-key
+                   move ls-prime-seq(ls-count) to rel-seq
+                   move ls-prime-value(ls-count) to rel-value
+                   move ls-prime-square(ls-count) to rel-square
+                   write relative-record invalid key
+                       display 'Error writing relative prime record '
+                               ls-relative-key
+                   end-write
+
+                   move ls-prime-seq(ls-count) to pkd-seq
+                   move ls-prime-value(ls-count) to pkd-value
+                   write packed-record
+
+                   if ls-gap-prev-value not = zero
+                       compute ls-gap-current =
+                               ls-prime-value(ls-count)
+                                       - ls-gap-prev-value
+                       add 1 to ls-gap-count
+                       add ls-gap-current to ls-gap-sum
+                       if ls-gap-current > ls-gap-max
+                           move ls-gap-current to ls-gap-max
+                           move ls-gap-prev-value to ls-gap-max-low
+                           move ls-prime-value(ls-count)
+                                   to ls-gap-max-high
+                       end-if
+                   end-if
+                   move ls-prime-value(ls-count) to ls-gap-prev-value
+               end-perform
+
+               perform 3010-write-gap-summary
+
+               move ls-max-primes to ls-checksum-count-disp
+               perform 3030-write-checksum-trailer
+
+               string  ls-max-primes-text  delimited by space
+                       ' primes found.'     delimited by size
+                       into standard-error-line
+               write standard-error-line
+           end-if
            end-if
+
+           close standard-error output-file relative-file
+                   packed-file
            .
-       3000-termination.  
-           perform varying ls-count from 1 by 1 
-                   until ls-count > ls-max-primes
-               move ls-prime-seq(ls-count) to ls-disp-prefix
-               move ls-prime-value(ls-count) to ls-disp-number
-               move ls-display-area to output-line
-               write output-line
+       3040-write-factors.
+      *    Walk the base-prime table built by 2200-build-factor-base,
+      *    dividing the target down and writing one "prime ^ exponent"
+      *    line per distinct prime factor found. Any cofactor left
+      *    over once the table is exhausted (ls-prime-square exceeds
+      *    what remains) must itself be prime, and is written out
+      *    last -- the same two-part rule 3100-write-factors in
+      *    prime5a applies to its own linked-list chain.
+           move ls-factor-target to ls-factor-remaining
+           move zero to ls-count
+
+           perform varying ls-prime-pointer from 1 by 1
+                   until (ls-prime-pointer > ls-max-primes) or
+                           (ls-factor-remaining = 1)
+               if ls-prime-square(ls-prime-pointer) >
+                       ls-factor-remaining
+                   exit perform
+               end-if
+
+               move zero to ls-factor-exponent
+
+               perform until exit
+                   divide ls-factor-remaining
+                           by ls-prime-value(ls-prime-pointer)
+                           giving ls-factor-quotient
+                           remainder ls-factor-test-rem
+                   if ls-factor-test-rem not = zero
+                       exit perform
+                   end-if
+                   move ls-factor-quotient to ls-factor-remaining
+                   add 1 to ls-factor-exponent
+               end-perform
+
+               if ls-factor-exponent > zero
+                   move ls-prime-value(ls-prime-pointer)
+                           to ls-factor-prime
+                   move ls-factor-exponent to ls-factor-exp-disp
+                   move ls-factor-display to output-line
+                   perform 3060-write-report-line
+                   add 1 to ls-count
+               end-if
            end-perform
 
-           string  ls-max-primes-text  delimited by space
-                   ' primes found.'     delimited by size
+           if ls-factor-remaining > 1
+               move ls-factor-remaining to ls-factor-prime
+               move 1 to ls-factor-exp-disp
+               move ls-factor-display to output-line
+               perform 3060-write-report-line
+               add 1 to ls-count
+           end-if
+
+           move ls-count to ls-count-display
+           string  ls-count-display    delimited by size
+                   ' factors found.'    delimited by size
                    into standard-error-line
            write standard-error-line
+           .
+       3010-write-gap-summary.
+      *    A spreadsheet importing FORMAT=CSV output would choke on a
+      *    non-comma-delimited trailer row, so this summary (like the
+      *    checksum trailer) is skipped entirely for CSV runs.
+      *    trailer-line tells 3060-write-report-line these lines are
+      *    part of one logical block that must not be split across
+      *    files, and must not count against the per-file detail-line
+      *    cap that drives that split.
+           if (not csv-mode) and (ls-gap-count > 0)
+               set trailer-line to true
+
+               compute ls-gap-average rounded =
+                       ls-gap-sum / ls-gap-count
+               move ls-gap-average to ls-gap-average-disp
+               move ls-gap-max to ls-gap-max-disp
+               move ls-gap-max-low to ls-gap-low-disp
+               move ls-gap-max-high to ls-gap-high-disp
+
+               move spaces to ls-gap-summary-line
+               string  'Largest gap: '        delimited by size
+                       ls-gap-max-disp         delimited by size
+                       ' (between '            delimited by size
+                       ls-gap-low-disp         delimited by size
+                       ' and '                 delimited by size
+                       ls-gap-high-disp        delimited by size
+                       ')'                     delimited by size
+                       into ls-gap-summary-line
+               move ls-gap-summary-line to output-line
+               perform 3060-write-report-line
+
+               move spaces to ls-gap-summary-line
+               string  'Average gap: '         delimited by size
+                       ls-gap-average-disp     delimited by size
+                       into ls-gap-summary-line
+               move ls-gap-summary-line to output-line
+               perform 3060-write-report-line
+
+               set trailer-line to false
+           end-if
+           .
+       3030-write-checksum-trailer.
+      *    ls-checksum-count-disp has already been set by the caller
+      *    (range-mode and count-mode land on the final count by
+      *    different paths); ls-checksum-sum was accumulated as each
+      *    detail line went out. Skipped for FORMAT=CSV for the same
+      *    reason as 3010-write-gap-summary.
+           if not csv-mode
+               set trailer-line to true
+               move ls-checksum-sum to ls-checksum-sum-disp
+
+               move spaces to ls-checksum-line
+               string  'Checksum: count='      delimited by size
+                       ls-checksum-count-disp   delimited by size
+                       ' sum='                  delimited by size
+                       ls-checksum-sum-disp     delimited by size
+                       into ls-checksum-line
+               move ls-checksum-line to output-line
+               perform 3060-write-report-line
+
+               set trailer-line to false
+           end-if
+           .
+       3020-build-detail-line.
+      *    ls-disp-prefix/ls-disp-number have already been set by the
+      *    caller; just pick the fixed-column or CSV layout for them.
+           if csv-mode
+               move spaces to ls-csv-seq-trimmed ls-csv-value-trimmed
+               unstring ls-disp-prefix delimited by all space
+                       into ls-csv-skip ls-csv-seq-trimmed
+               unstring ls-disp-number delimited by all space
+                       into ls-csv-skip ls-csv-value-trimmed
+               move spaces to output-line
+               string  ls-csv-seq-trimmed     delimited by space
+                       ','                     delimited by size
+                       ls-csv-value-trimmed    delimited by space
+                       into output-line
+           else
+               move ls-display-area to output-line
+           end-if
+           .
+       3060-write-report-line.
+      *    Every write to output-file funnels through here so paged
+      *    reports get consistent ASA carriage control and a repeated
+      *    heading every ls-page-lines-per-page lines, and split runs
+      *    roll over to a new sequentially-numbered file once
+      *    ls-split-limit lines have gone to the current one; unpaged,
+      *    unsplit runs fall straight through to the plain write they
+      *    always did. Gap-summary/checksum trailer lines set
+      *    trailer-line around their calls here so that one logical
+      *    trailer block never triggers a rollover itself, and never
+      *    counts against the cap that decides when the next detail
+      *    line will.
+           if split-mode and not trailer-line
+               if ls-split-line-count >= ls-split-limit
+                   close output-file
+                   add 1 to ls-split-seq
+                   perform 3070-open-split-file
+
+                   if fatal-error
+                       exit paragraph
+                   end-if
+
+                   move zero to ls-split-line-count
+
+      *            Each split file stands on its own (that's the
+      *            whole point of splitting -- one can be FTP'd or
+      *            loaded without the others), so a paged report
+      *            needs its heading repeated at the top of every
+      *            one of them, not just the first. Resetting the
+      *            page-line counter here makes the heading check
+      *            below fire immediately.
+                   if paged-mode
+                       move zero to ls-page-line-count
+                   end-if
+               end-if
+           end-if
+
+           if not paged-mode
+               write output-line
+               if not trailer-line
+                   add 1 to ls-split-line-count
+               end-if
+               exit paragraph
+           end-if
+
+           move output-line to ls-page-saved-line
+
+           if ls-page-line-count = zero
+               perform 3065-write-page-heading
+           end-if
 
-           close standard-error output-file
+           move ls-page-saved-line(1:79) to ls-page-shift-buffer
+           move spaces to output-line
+           move ' ' to output-line(1:1)
+           move ls-page-shift-buffer to output-line(2:79)
+           write output-line
+           if not trailer-line
+               add 1 to ls-split-line-count
+           end-if
+
+           add 1 to ls-page-line-count
+           if ls-page-line-count >= ls-page-lines-per-page
+               move zero to ls-page-line-count
+           end-if
+           .
+       3070-open-split-file.
+      *    Builds basenameNNN from the original output-file argument
+      *    and opens it as the current output-file; called once up
+      *    front for file 001 and again from 3060 every time the
+      *    per-file line cap is hit.
+           move ls-split-seq to ls-split-seq-disp
+           move spaces to ls-output-file
+           string  ls-split-base-file  delimited by space
+                   ls-split-seq-disp   delimited by size
+                   into ls-output-file
+
+           open output output-file
+           if not output-status-ok
+               display 'Error ' ls-output-status
+                       ' opening split output file.'
+               set fatal-error to true
+           end-if
+           .
+       3065-write-page-heading.
+           move spaces to output-line
+           move '1' to output-line(1:1)
+           move ls-page-header-line1 to output-line(2:79)
+           write output-line
+
+           move spaces to output-line
+           move ' ' to output-line(1:1)
+           move ls-page-header-line2 to output-line(2:79)
+           write output-line
+
+           move spaces to output-line
+           move ' ' to output-line(1:1)
+           write output-line
+
+           move spaces to output-line
+           move ' ' to output-line(1:1)
+           move ls-page-header-line3 to output-line(2:79)
+           write output-line
+
+           move spaces to output-line
+           move ' ' to output-line(1:1)
+           write output-line
+
+           add 1 to ls-page-number
            .
        4000-parse-max-primes.
-           set found-first-digit to false
            move 0 to ls-max-primes-temp
                      ls-digit-count
            move spaces to ls-max-primes-text
 
+      *    Any stray character, leading or trailing, invalidates the
+      *    whole field rather than being silently skipped or
+      *    truncated-away -- the same strictness 4050-parse-numeric-
+      *    field already applies to RANGE/QUERY/FACTOR arguments.
            perform varying ls-count from 1 by 1 until ls-count > 20
                if is-primes-digit(ls-count)
-                   if not found-first-digit
-                       set found-first-digit to true
-                   end-if
-
-                   compute ls-max-primes-temp = 
+                   compute ls-max-primes-temp =
                            ls-max-primes-temp * 10 +
                            ls-max-primes-9(ls-count)
-                   add 1 to ls-digit-count  
+                   add 1 to ls-digit-count
                else
-                   if found-first-digit
+                   if ls-max-primes-c(ls-count) not = space
+                       move 0 to ls-max-primes-temp
+                       move 0 to ls-digit-count
                        exit perform
                    end-if
                end-if
            end-perform
 
-           if ls-max-primes-temp > 0
-               move ls-max-primes-temp to ls-max-primes
+      *    A mistyped or missing count used to fall back to "100"
+      *    primes without a word of complaint; now it's a hard error,
+      *    same as an oversized count that would overrun the ODO table.
+           if ls-max-primes-temp = 0
+               move spaces to standard-error-line
+               string  'Error: MAX-PRIMES must be a positive integer.'
+                       delimited by size
+                       into standard-error-line
+               write standard-error-line
+               set fatal-error to true
+               exit paragraph
+           end-if
 
-               perform varying ls-count from ls-digit-count by -1 
-                       until ls-count <= zero
-                   move ls-max-primes-tc(21 - ls-count) to 
-                       ls-max-primes-txc(1 + ls-digit-count - ls-count)
-               end-perform
-           else
-               move '100' to ls-max-primes-text
+           if ls-max-primes-temp > ls-max-primes-ceiling
+               move spaces to standard-error-line
+               string  'Error: MAX-PRIMES exceeds the maximum of '
+                               delimited by size
+                       '134217727.'                delimited by size
+                       into standard-error-line
+               write standard-error-line
+               set fatal-error to true
+               exit paragraph
+           end-if
+
+           move ls-max-primes-temp to ls-max-primes
+
+           perform varying ls-count from ls-digit-count by -1
+                   until ls-count <= zero
+               move ls-max-primes-tc(21 - ls-count) to
+                   ls-max-primes-txc(1 + ls-digit-count - ls-count)
+           end-perform
+           .
+       4050-parse-numeric-field.
+           move zero to ls-generic-temp
+           move zero to ls-generic-value
+           set generic-value-valid to false
+
+           perform varying ls-generic-idx from 1 by 1
+                   until ls-generic-idx > 20
+               if is-generic-digit(ls-generic-idx)
+                   compute ls-generic-temp =
+                           ls-generic-temp * 10 +
+                           ls-generic-9(ls-generic-idx)
+                   set generic-value-valid to true
+               else
+                   if ls-generic-c(ls-generic-idx) not = space
+                       set generic-value-valid to false
+                       exit paragraph
+                   end-if
+               end-if
+           end-perform
+
+           if generic-value-valid
+               move ls-generic-temp to ls-generic-value
            end-if
            .
